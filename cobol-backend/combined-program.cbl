@@ -18,10 +18,15 @@
            FILE STATUS IS USER-FILE-STATUS.
 
            SELECT SEQUENCE-FILE ASSIGN TO EXTERNAL DD_SEQUENCE_FILE
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SF-KEY
            FILE STATUS IS SEQUENCE-FILE-STATUS.
-       
+
+           SELECT AUDIT-FILE ASSIGN TO EXTERNAL DD_AUDIT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TODO-FILE.
@@ -34,7 +39,9 @@
           05 TF-STATUS              PIC X(20).
           05 TF-CREATION-DATE       PIC X(10).
           05 TF-LAST-UPDATE         PIC X(10).
-          
+          05 TF-RECURRING           PIC X(3).
+          05 TF-RECURRING-INTERVAL  PIC 9(3).
+
        FD USER-FILE.
        01 USER-RECORD.
           05 UF-USER-ID             PIC 9(5).
@@ -43,15 +50,35 @@
           05 UF-PASSWORD            PIC X(100).
           05 UF-CREATION-DATE       PIC X(10).
           05 UF-LAST-UPDATE         PIC X(10).
-       
+          05 UF-FAILED-LOGIN-COUNT  PIC 9(2).
+          05 UF-LOCKED-UNTIL        PIC 9(9).
+          05 UF-ROLE                PIC X(10).
+
        FD SEQUENCE-FILE.
        01 SEQUENCE-RECORD.
+          05 SF-KEY                 PIC 9(1).
           05 SF-NEXT-ID             PIC 9(5). *> Matches TF-TODO-ID size
-       
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AF-TIMESTAMP           PIC X(10).
+          05 AF-PROGRAM             PIC X(20).
+          05 AF-OPERATION           PIC X(10).
+          05 AF-RECORD-KEY          PIC X(10).
+          05 AF-BEFORE-VALUE        PIC X(60).
+          05 AF-AFTER-VALUE         PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 TODO-FILE-STATUS          PIC XX VALUE SPACES.
        01 USER-FILE-STATUS          PIC XX VALUE SPACES.
        01 SEQUENCE-FILE-STATUS      PIC XX VALUE SPACES.
+       01 AUDIT-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-AUDIT-OPERATION        PIC X(10).
+       01 WS-AUDIT-KEY              PIC X(10).
+       01 WS-AUDIT-BEFORE           PIC X(60).
+       01 WS-AUDIT-AFTER            PIC X(60).
+       01 WS-PRIOR-STATUS           PIC X(20).
+       01 WS-PRIOR-ROLE             PIC X(10).
 
        01 WS-DEBUG-MESSAGE          PIC X(1000) VALUE SPACES.
        01 WS-INPUT-BUFFER           PIC X(20000).
@@ -67,7 +94,9 @@
           05 WS-STATUS              PIC X(20).
           05 WS-CREATION-DATE       PIC X(10).
           05 WS-LAST-UPDATE         PIC X(10).
-       
+          05 WS-RECURRING           PIC X(3).
+          05 WS-RECURRING-INTERVAL  PIC 9(3).
+
        01 WS-USER.
           05 WS-USER-ID             PIC 9(5).
           05 WS-USERNAME            PIC X(50).
@@ -75,14 +104,49 @@
           05 WS-PASSWORD            PIC X(100).
           05 WS-CREATION-DATE       PIC X(10).
           05 WS-LAST-UPDATE         PIC X(10).
-       
+          05 WS-ROLE                PIC X(10).
+
+       01 WS-CALLER-ROLE            PIC X(10).
+
        01 WS-SEARCH-CRITERIA.
           05 WS-SEARCH-USER-ID      PIC 9(5) VALUE ZEROS.
           05 WS-SEARCH-DESCRIPTION  PIC X(100) VALUE SPACES.
           05 WS-SEARCH-STATUS       PIC X(20) VALUE SPACES.
           05 WS-SEARCH-MIN-TIME     PIC 9(4) VALUE ZEROS.
           05 WS-SEARCH-MAX-TIME     PIC 9(4) VALUE 9999.
-       
+
+       01 WS-PAGE                   PIC 9(5) VALUE 1.
+       01 WS-PAGE-SIZE              PIC 9(5) VALUE 0.
+       01 WS-SKIP-COUNT             PIC 9(7) VALUE 0.
+       01 WS-SKIP-DONE              PIC 9(7) VALUE 0.
+
+       01 WS-SORT-BY                PIC X(20) VALUE SPACES.
+       01 WS-SORT-COUNT             PIC 9(3) VALUE 0.
+       01 WS-SORT-IDX-I             PIC 9(3) VALUE 0.
+       01 WS-SORT-IDX-J             PIC 9(3) VALUE 0.
+       01 WS-SORT-SWAP-FLAG         PIC 9 VALUE 0.
+       01 WS-SORT-COMPARE-FLAG      PIC 9 VALUE 0.
+       01 WS-TRUNCATED-FLAG         PIC 9 VALUE 0.
+       01 WS-SORT-TABLE.
+          05 WS-SORT-ENTRY OCCURS 200 TIMES.
+             10 WS-SORT-ID             PIC 9(5).
+             10 WS-SORT-USER-ID        PIC 9(5).
+             10 WS-SORT-DESCRIPTION    PIC X(100).
+             10 WS-SORT-DUE-DATE       PIC X(10).
+             10 WS-SORT-ESTIMATED-TIME PIC 9(4).
+             10 WS-SORT-STATUS         PIC X(10).
+             10 WS-SORT-CREATION-DATE  PIC X(10).
+             10 WS-SORT-LAST-UPDATE    PIC X(10).
+       01 WS-SORT-ENTRY-TEMP.
+          05 WS-SORT-TEMP-ID             PIC 9(5).
+          05 WS-SORT-TEMP-USER-ID        PIC 9(5).
+          05 WS-SORT-TEMP-DESCRIPTION    PIC X(100).
+          05 WS-SORT-TEMP-DUE-DATE       PIC X(10).
+          05 WS-SORT-TEMP-ESTIMATED-TIME PIC 9(4).
+          05 WS-SORT-TEMP-STATUS         PIC X(10).
+          05 WS-SORT-TEMP-CREATION-DATE  PIC X(10).
+          05 WS-SORT-TEMP-LAST-UPDATE    PIC X(10).
+
        01 WS-RESPONSE               PIC X(20000).
        
        01 WS-CURRENT-DATE.
@@ -92,8 +156,50 @@
           05 FILLER                 PIC X(10).
        
        01 WS-FORMATTED-DATE         PIC X(10).
-       
+
+       01 WS-TODAY-DATE-NUM         PIC 9(8).
+       01 WS-DUE-DATE-BUILD         PIC X(8).
+       01 WS-DUE-DATE-NUM           PIC 9(8).
+       01 WS-OVERDUE-COUNT          PIC 9(7) VALUE 0.
+       01 WS-OVERDUE-COUNT-JSON     PIC X(20).
+
+       01 WS-DASHBOARD-PENDING-COUNT   PIC 9(7) VALUE 0.
+       01 WS-DASHBOARD-COMPLETED-COUNT PIC 9(7) VALUE 0.
+       01 WS-DASHBOARD-OVERDUE-COUNT   PIC 9(7) VALUE 0.
+       01 WS-DASHBOARD-OTHER-COUNT     PIC 9(7) VALUE 0.
+       01 WS-DASHBOARD-TOTAL-TODOS     PIC 9(7) VALUE 0.
+       01 WS-DASHBOARD-USER-COUNT      PIC 9(7) VALUE 0.
+       01 WS-DASHBOARD-TOTAL-JSON      PIC X(20).
+       01 WS-DASHBOARD-PENDING-JSON    PIC X(20).
+       01 WS-DASHBOARD-COMPLETED-JSON  PIC X(20).
+       01 WS-DASHBOARD-OVERDUE-JSON    PIC X(20).
+       01 WS-DASHBOARD-OTHER-JSON      PIC X(20).
+       01 WS-DASHBOARD-USERS-JSON      PIC X(20).
+
+       01 WS-DUPLICATE-FOUND        PIC 9 VALUE 0.
+       01 WS-MAX-TODO-ID            PIC 9(5) VALUE 0.
+       01 WS-NEXT-TODO-ID           PIC 9(5) VALUE 0.
+       01 WS-NEXT-DUE-DATE-BUILD    PIC X(8).
+       01 WS-NEXT-DUE-DATE-INTEGER  PIC S9(9) COMP.
+       01 WS-NEXT-DUE-DATE-NUM      PIC 9(8).
+       01 WS-RECUR-USER-ID          PIC 9(5).
+
+       01 WS-PASSWORD-HASH          PIC X(100).
+       01 WS-HASH-ACCUM             PIC 9(9).
+       01 WS-HASH-IDX               PIC 9(4) COMP.
+
+       01 WS-CURRENT-TIME.
+          05 WS-HOUR                PIC 9(2).
+          05 WS-MINUTE              PIC 9(2).
+          05 WS-SECOND              PIC 9(2).
+          05 FILLER                 PIC X(4).
+
+       01 WS-NOW-MINUTES            PIC 9(9).
+       01 WS-LOCKOUT-THRESHOLD      PIC 9(2) VALUE 5.
+       01 WS-LOCKOUT-COOLDOWN-MINS  PIC 9(4) VALUE 15.
+
        01 WS-JSON-PARSING-IDX       PIC 9(4) COMP.
+       01 WS-JSON-PARSING-IDX-DISP  PIC 9(4).
        01 WS-TEMP                   PIC X(100).
        01 WS-NUMERIC-TEMP           PIC 9(10).
        
@@ -141,8 +247,14 @@
            MOVE "-" TO WS-FORMATTED-DATE(5:1)
            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2)
            MOVE "-" TO WS-FORMATTED-DATE(8:1)
-           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2).
-       
+           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2)
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DATE-NUM
+
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-NOW-MINUTES =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM) * 1440 +
+               WS-HOUR * 60 + WS-MINUTE.
+
        PROCESS-REQUEST.
            ACCEPT WS-INPUT-BUFFER
            PERFORM PARSE-JSON-REQUEST
@@ -161,7 +273,9 @@
                    PERFORM LIST-TODOS
                WHEN "SEARCH"
                    PERFORM SEARCH-TODOS
-               
+               WHEN "OVERDUE_SWEEP"
+                   PERFORM SWEEP-OVERDUE-TODOS
+
                *> User operations
                WHEN "GET_USER"
                    PERFORM GET-USER
@@ -175,6 +289,8 @@
                    PERFORM LIST-USERS
                WHEN "LOGIN"
                    PERFORM LOGIN-USER
+               WHEN "DASHBOARD_SUMMARY"
+                   PERFORM DASHBOARD-SUMMARY
                WHEN OTHER
                    MOVE "Invalid operation" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
@@ -212,9 +328,17 @@
                    END-IF
                    PERFORM EXTRACT-TODO-DATA
                WHEN "SEARCH"
+                   PERFORM EXTRACT-SEARCH-CRITERIA
                WHEN "LIST"
                    PERFORM EXTRACT-SEARCH-CRITERIA
+                   PERFORM EXTRACT-PAGE-PARAMS
                WHEN "GET_USER"
+                   PERFORM EXTRACT-ID
+                   IF WS-ID = 0 OR WS-ID = SPACES
+                       MOVE "Invalid ID parameter" TO WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                       EXIT PARAGRAPH
+                   END-IF
                WHEN "DELETE_USER"
                    PERFORM EXTRACT-ID
                    IF WS-ID = 0 OR WS-ID = SPACES
@@ -222,9 +346,13 @@
                        PERFORM GENERATE-ERROR-RESPONSE
                        EXIT PARAGRAPH
                    END-IF
+                   PERFORM EXTRACT-CALLER-ROLE
+               WHEN "LIST_USERS"
+                   PERFORM EXTRACT-CALLER-ROLE
                WHEN "CREATE_USER"
                WHEN "UPDATE_USER"
                    PERFORM EXTRACT-USER-DATA
+                   PERFORM EXTRACT-CALLER-ROLE
                WHEN "LOGIN"
                    PERFORM EXTRACT-LOGIN-DATA
                    IF WS-EMAIL OF WS-USER = SPACES
@@ -232,8 +360,14 @@
                        PERFORM GENERATE-ERROR-RESPONSE
                        EXIT PARAGRAPH
                    END-IF
+           END-EVALUATE
+
+           EVALUATE WS-OPERATION
+               WHEN "LIST"
+               WHEN "SEARCH"
+                   PERFORM EXTRACT-SORT-BY
            END-EVALUATE.
-       
+
        EXTRACT-OPERATION.
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
@@ -327,6 +461,26 @@
                EXIT PARAGRAPH
            END-IF.
 
+       EXTRACT-CALLER-ROLE.
+           MOVE SPACES TO WS-CALLER-ROLE
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:14) = '"callerRole":"'
+               CONTINUE
+           END-PERFORM
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 14 TO WS-JSON-PARSING-IDX
+               MOVE 0 TO WS-NUMERIC-TEMP
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-CALLER-ROLE
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-CALLER-ROLE(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+           END-IF.
+
        EXTRACT-TODO-DATA.
            MOVE SPACES TO WS-TODO
 
@@ -348,8 +502,9 @@
                   WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:8) = 'userId":' OR
                   WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:7) = 'userId:'
                    
+                   MOVE WS-JSON-PARSING-IDX TO WS-JSON-PARSING-IDX-DISP
                    MOVE SPACES TO WS-DEBUG-MESSAGE
-                   STRING "Found userId key at position " WS-JSON-PARSING-IDX
+                   STRING "Found userId key at position " WS-JSON-PARSING-IDX-DISP
                        DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
                    PERFORM DISPLAY-DEBUG
                    
@@ -552,6 +707,50 @@
                END-PERFORM
            END-IF
 
+           *> Extract recurring field
+           MOVE "NO" TO WS-RECURRING OF WS-TODO
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:12) = '"recurring":'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               IF WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + 12:4) = 'true'
+                   MOVE "YES" TO WS-RECURRING OF WS-TODO
+               END-IF
+           END-IF
+
+           *> Extract recurringIntervalDays field
+           MOVE 0 TO WS-RECURRING-INTERVAL OF WS-TODO
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:24) = '"recurringIntervalDays":'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 24 TO WS-JSON-PARSING-IDX
+               MOVE SPACES TO WS-TEMP
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = ','
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '}'
+
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-TEMP
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-TEMP(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+
+               IF FUNCTION TRIM(WS-TEMP) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-RECURRING-INTERVAL OF WS-TODO
+               END-IF
+           END-IF
+
            MOVE WS-FORMATTED-DATE TO WS-LAST-UPDATE OF WS-TODO
 
            IF WS-OPERATION = "CREATE"
@@ -560,7 +759,7 @@
                    MOVE "PENDING" TO WS-STATUS OF WS-TODO
                END-IF
            END-IF.
-       
+
        EXTRACT-USER-DATA.
            MOVE SPACES TO WS-USER
            
@@ -683,12 +882,42 @@
                END-PERFORM
            END-IF
            
+           *> Extract role
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:8) = '"role":"'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 8 TO WS-JSON-PARSING-IDX
+               MOVE SPACES TO WS-ROLE OF WS-USER
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
+
+                   IF WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP <= LENGTH OF WS-INPUT-BUFFER
+                      AND WS-NUMERIC-TEMP < LENGTH OF WS-ROLE OF WS-USER
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-ROLE OF WS-USER(WS-NUMERIC-TEMP + 1:1)
+                   ELSE
+                       EXIT PERFORM
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+           END-IF
+
            MOVE WS-FORMATTED-DATE TO WS-LAST-UPDATE OF WS-USER
-           
+
            IF WS-OPERATION = "CREATE_USER"
                MOVE WS-FORMATTED-DATE TO WS-CREATION-DATE OF WS-USER
+               IF WS-ROLE OF WS-USER = SPACES
+                   MOVE "STANDARD" TO WS-ROLE OF WS-USER
+               END-IF
            END-IF.
-       
+
        EXTRACT-LOGIN-DATA.
            MOVE SPACES TO WS-USER
            
@@ -953,9 +1182,155 @@
                    MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMP)) TO WS-SEARCH-MAX-TIME
                END-IF
            END-IF.
-       
+
+       EXTRACT-PAGE-PARAMS.
+           MOVE 1 TO WS-PAGE
+           MOVE 0 TO WS-PAGE-SIZE
+
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:7) = '"page":'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 7 TO WS-JSON-PARSING-IDX
+               MOVE SPACES TO WS-TEMP
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP
+                       > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = ','
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '}'
+
+                   IF WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                       IS NUMERIC
+                       IF WS-NUMERIC-TEMP < LENGTH OF WS-TEMP
+                           MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                               TO WS-TEMP(WS-NUMERIC-TEMP + 1:1)
+                       END-IF
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+
+               IF FUNCTION TRIM(WS-TEMP) IS NUMERIC AND
+                  FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP)) > 0
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMP)) TO WS-PAGE
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:11) = '"pageSize":'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 11 TO WS-JSON-PARSING-IDX
+               MOVE SPACES TO WS-TEMP
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP
+                       > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = ','
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '}'
+
+                   IF WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                       IS NUMERIC
+                       IF WS-NUMERIC-TEMP < LENGTH OF WS-TEMP
+                           MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                               TO WS-TEMP(WS-NUMERIC-TEMP + 1:1)
+                       END-IF
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+
+               IF FUNCTION TRIM(WS-TEMP) IS NUMERIC AND
+                  FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP)) > 0
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMP)) TO WS-PAGE-SIZE
+               END-IF
+           END-IF.
+
+       EXTRACT-SORT-BY.
+           MOVE SPACES TO WS-SORT-BY
+
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:10) = '"sortBy":"'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 10 TO WS-JSON-PARSING-IDX
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
+
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-SORT-BY
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-SORT-BY(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+           END-IF.
+
+       SORT-TODO-TABLE.
+           *> Simple in-memory bubble sort over the buffered result page,
+           *> matching the approach used in todo-list.cbl
+           IF WS-SORT-BY = SPACES OR WS-SORT-COUNT < 2
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I >= WS-SORT-COUNT
+               MOVE 0 TO WS-SORT-SWAP-FLAG
+               PERFORM VARYING WS-SORT-IDX-J FROM 1 BY 1
+                   UNTIL WS-SORT-IDX-J > WS-SORT-COUNT - WS-SORT-IDX-I
+                   MOVE 0 TO WS-SORT-COMPARE-FLAG
+
+                   EVALUATE TRUE
+                       WHEN WS-SORT-BY = "dueDate"
+                           IF WS-SORT-DUE-DATE(WS-SORT-IDX-J) >
+                              WS-SORT-DUE-DATE(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "estimatedTime"
+                           IF WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-J) >
+                              WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "status"
+                           IF WS-SORT-STATUS(WS-SORT-IDX-J) >
+                              WS-SORT-STATUS(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "description"
+                           IF WS-SORT-DESCRIPTION(WS-SORT-IDX-J) >
+                              WS-SORT-DESCRIPTION(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                   END-EVALUATE
+
+                   IF WS-SORT-COMPARE-FLAG = 1
+                       MOVE WS-SORT-ENTRY(WS-SORT-IDX-J) TO WS-SORT-ENTRY-TEMP
+                       MOVE WS-SORT-ENTRY(WS-SORT-IDX-J + 1) TO
+                           WS-SORT-ENTRY(WS-SORT-IDX-J)
+                       MOVE WS-SORT-ENTRY-TEMP TO
+                           WS-SORT-ENTRY(WS-SORT-IDX-J + 1)
+                       MOVE 1 TO WS-SORT-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-SWAP-FLAG = 0
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        *> ==================== TODO OPERATIONS ====================
-       
+
        GET-TODO.
            OPEN INPUT TODO-FILE
            
@@ -981,97 +1356,72 @@
            
            CLOSE TODO-FILE.
        
-    CREATE-TODO.
-       *> --- START: Revised ID Generation for LINE SEQUENTIAL ---
-       MOVE 0 TO WS-TODO-ID OF WS-TODO *> Initialize generated ID
-       MOVE 0 TO SF-NEXT-ID           *> Initialize sequence record field
-
-       *> Attempt to read the current sequence ID
-       OPEN INPUT SEQUENCE-FILE
-
-       IF SEQUENCE-FILE-STATUS = "35" *> File doesn't exist, create it
-           CLOSE SEQUENCE-FILE *> Close the failed INPUT attempt
-           OPEN OUTPUT SEQUENCE-FILE
-           IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to create sequence file" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
-               CLOSE SEQUENCE-FILE *> Attempt to close
-               EXIT PARAGRAPH
-           END-IF
-           MOVE 10001 TO SF-NEXT-ID *> Start IDs from 10001
-           MOVE SF-NEXT-ID TO WS-TODO-ID OF WS-TODO *> Use the first ID
-           WRITE SEQUENCE-RECORD
-           IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to write initial sequence" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
-               CLOSE SEQUENCE-FILE
-               EXIT PARAGRAPH
-           END-IF
-           CLOSE SEQUENCE-FILE
-
-           *> Now, immediately write the *next* sequence number for the future
-           ADD 1 TO SF-NEXT-ID
-           OPEN OUTPUT SEQUENCE-FILE *> Reopen for OUTPUT to overwrite
-           IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to reopen sequence file for next ID" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
-               CLOSE SEQUENCE-FILE
-               EXIT PARAGRAPH
-           END-IF
-           WRITE SEQUENCE-RECORD *> Write the incremented value (e.g., 10002)
-           IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to write next sequence ID" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
+       CREATE-TODO.
+       *> --- START: Concurrency-safe ID generation via INDEXED SEQUENCE-FILE ---
+       *> Single OPEN I-O session, READ WITH LOCK then REWRITE, so the
+       *> read-increment-write is never split across a CLOSE/re-OPEN window
+       *> the way the old LINE SEQUENTIAL OPEN-OUTPUT-to-overwrite approach was.
+           MOVE 0 TO WS-TODO-ID OF WS-TODO *> Initialize generated ID
+           MOVE 1 TO SF-KEY               *> Single fixed record key
+
+           OPEN I-O SEQUENCE-FILE
+
+           IF SEQUENCE-FILE-STATUS = "35" *> File doesn't exist, create it
+               CLOSE SEQUENCE-FILE *> Close the failed I-O attempt
+               OPEN OUTPUT SEQUENCE-FILE
+               IF SEQUENCE-FILE-STATUS NOT = "00"
+                   MOVE "Failed to create sequence file" TO WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+                   CLOSE SEQUENCE-FILE *> Attempt to close
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 1 TO SF-KEY
+               MOVE 10001 TO SF-NEXT-ID *> Start IDs from 10001
+               WRITE SEQUENCE-RECORD
+               IF SEQUENCE-FILE-STATUS NOT = "00"
+                   MOVE "Failed to write initial sequence" TO WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+                   CLOSE SEQUENCE-FILE
+                   EXIT PARAGRAPH
+               END-IF
                CLOSE SEQUENCE-FILE
-               EXIT PARAGRAPH
+               OPEN I-O SEQUENCE-FILE
            END-IF
-           CLOSE SEQUENCE-FILE
 
-       ELSE *> File exists, read the current ID
            IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to open sequence file for input" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
-               CLOSE SEQUENCE-FILE
-               EXIT PARAGRAPH
-           END-IF
-
-           READ SEQUENCE-FILE *> Reads the single record (e.g., 10002)
-           IF SEQUENCE-FILE-STATUS NOT = "00" AND SEQUENCE-FILE-STATUS NOT = "10" *> Allow EOF just in case
-               MOVE "Failed to read sequence file" TO WS-ERROR-MESSAGE
+               MOVE "Failed to open sequence file" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
                CLOSE SEQUENCE-FILE
                EXIT PARAGRAPH
            END-IF
-           CLOSE SEQUENCE-FILE
 
-           *> Assign the read ID to the new Todo
-           MOVE SF-NEXT-ID TO WS-TODO-ID OF WS-TODO
+           MOVE 1 TO SF-KEY
+           READ SEQUENCE-FILE WITH LOCK
+               INVALID KEY
+                   MOVE "Failed to read sequence file" TO WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+                   CLOSE SEQUENCE-FILE
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   *> Assign the locked-in ID to the new Todo, then advance it
+                   MOVE SF-NEXT-ID TO WS-TODO-ID OF WS-TODO
+                   ADD 1 TO SF-NEXT-ID
 
-           *> Increment the sequence ID for the next write
-           ADD 1 TO SF-NEXT-ID
+                   REWRITE SEQUENCE-RECORD
+                       INVALID KEY
+                           MOVE "Failed to update sequence file" TO
+                               WS-ERROR-MESSAGE
+                           PERFORM GENERATE-ERROR-RESPONSE
+                           CLOSE SEQUENCE-FILE
+                           EXIT PARAGRAPH
+                   END-REWRITE
+           END-READ
 
-           *> Rewrite the updated sequence ID back to the file
-           OPEN OUTPUT SEQUENCE-FILE *> Open for OUTPUT (overwrites)
-           IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to open sequence file for rewrite" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
-               CLOSE SEQUENCE-FILE
-               EXIT PARAGRAPH
-           END-IF
-           WRITE SEQUENCE-RECORD *> Write the incremented value (e.g., 10003)
-           IF SEQUENCE-FILE-STATUS NOT = "00"
-               MOVE "Failed to rewrite sequence file" TO WS-ERROR-MESSAGE
-               PERFORM GENERATE-ERROR-RESPONSE
-               CLOSE SEQUENCE-FILE
-               EXIT PARAGRAPH
-           END-IF
            CLOSE SEQUENCE-FILE
-       END-IF
-       *> --- END: Revised ID Generation ---
-
+       *> --- END: Concurrency-safe ID generation ---
 
        *> Now proceed with writing the TODO record using the generated ID
-       OPEN I-O TODO-FILE
+           OPEN I-O TODO-FILE
 
        *> ... (Rest of the CREATE-TODO logic remains the same) ...
        *> Check if TODO-FILE exists (Status 35), create if needed...
@@ -1082,58 +1432,78 @@
        *> Generate success response using WS-TODO-ID OF WS-TODO...
        *> CLOSE TODO-FILE...
 
-       IF TODO-FILE-STATUS = "35"
-           CLOSE TODO-FILE
-           OPEN OUTPUT TODO-FILE
+           IF TODO-FILE-STATUS = "35"
+               CLOSE TODO-FILE
+               OPEN OUTPUT TODO-FILE
+               IF TODO-FILE-STATUS NOT = "00"
+                   MOVE "Failed to create todo file" TO WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+                   EXIT PARAGRAPH
+               END-IF
+               CLOSE TODO-FILE
+               OPEN I-O TODO-FILE
+           END-IF
+
            IF TODO-FILE-STATUS NOT = "00"
-               MOVE "Failed to create todo file" TO WS-ERROR-MESSAGE
+               MOVE "Failed to open todo file for I-O" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
                EXIT PARAGRAPH
            END-IF
-           CLOSE TODO-FILE
-           OPEN I-O TODO-FILE
-       END-IF
-
-       IF TODO-FILE-STATUS NOT = "00"
-           MOVE "Failed to open todo file for I-O" TO WS-ERROR-MESSAGE
-           PERFORM GENERATE-ERROR-RESPONSE
-           CLOSE TODO-FILE
-           EXIT PARAGRAPH
-       END-IF
-
-       MOVE WS-TODO-ID OF WS-TODO TO TF-TODO-ID *> Use the GENERATED ID
-
-       MOVE SPACES TO WS-DEBUG-MESSAGE
-       STRING "Creating todo with GENERATED ID: " WS-TODO-ID OF WS-TODO
-           DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
-       PERFORM DISPLAY-DEBUG
-
-       MOVE WS-USER-ID OF WS-TODO TO TF-USER-ID
-       MOVE WS-DESCRIPTION OF WS-TODO TO TF-DESCRIPTION
-       MOVE WS-DUE-DATE OF WS-TODO TO TF-DUE-DATE
-       MOVE WS-ESTIMATED-TIME OF WS-TODO TO TF-ESTIMATED-TIME
-       MOVE WS-STATUS OF WS-TODO TO TF-STATUS
-       MOVE WS-CREATION-DATE OF WS-TODO TO TF-CREATION-DATE
-       MOVE WS-LAST-UPDATE OF WS-TODO TO TF-LAST-UPDATE
-
-       WRITE TODO-RECORD
-           INVALID KEY
-               MOVE "Failed to create new todo record (Generated ID conflict?)" TO
+
+           MOVE WS-TODO-ID OF WS-TODO TO TF-TODO-ID *> Use the GENERATED ID
+
+           MOVE SPACES TO WS-DEBUG-MESSAGE
+           STRING "Creating todo with GENERATED ID: " WS-TODO-ID OF WS-TODO
+               DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
+           PERFORM DISPLAY-DEBUG
+
+           PERFORM CHECK-DUPLICATE-DESCRIPTION
+           IF WS-DUPLICATE-FOUND = 1
+               MOVE "A todo with this description already exists" TO
                    WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
-           NOT INVALID KEY
-               MOVE 1 TO WS-SUCCESS-FLAG
-               MOVE WS-TODO-ID OF WS-TODO TO WS-FMT-ID *> Format the generated ID
-
-               STRING '{"success":true,"message":'
-                      '"Todo item created",'
-                      '"id":' DELIMITED BY SIZE
-                      FUNCTION TRIM(WS-FMT-ID) DELIMITED BY SIZE *> Send back generated ID
-                      '}' DELIMITED BY SIZE
-                   INTO WS-RESPONSE
-       END-WRITE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TODO-ID OF WS-TODO TO TF-TODO-ID
+           MOVE WS-USER-ID OF WS-TODO TO TF-USER-ID
+           MOVE WS-DESCRIPTION OF WS-TODO TO TF-DESCRIPTION
+           MOVE WS-DUE-DATE OF WS-TODO TO TF-DUE-DATE
+           MOVE WS-ESTIMATED-TIME OF WS-TODO TO TF-ESTIMATED-TIME
+           MOVE WS-STATUS OF WS-TODO TO TF-STATUS
+           MOVE WS-CREATION-DATE OF WS-TODO TO TF-CREATION-DATE
+           MOVE WS-LAST-UPDATE OF WS-TODO TO TF-LAST-UPDATE
+           MOVE WS-RECURRING OF WS-TODO TO TF-RECURRING
+           MOVE WS-RECURRING-INTERVAL OF WS-TODO TO TF-RECURRING-INTERVAL
+
+           WRITE TODO-RECORD
+               INVALID KEY
+                   MOVE "Failed to create new todo record (Generated ID conflict?)" TO
+                       WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-SUCCESS-FLAG
+                   MOVE WS-TODO-ID OF WS-TODO TO WS-FMT-ID *> Format the generated ID
+
+                   STRING '{"success":true,"message":'
+                          '"Todo item created",'
+                          '"id":' DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-FMT-ID) DELIMITED BY SIZE *> Send back generated ID
+                          '}' DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE TF-TODO-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "STATUS=" DELIMITED BY SIZE
+                          FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
+           END-WRITE
 
-       CLOSE TODO-FILE.
+           CLOSE TODO-FILE.
 
 
        
@@ -1155,6 +1525,7 @@
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
                    *> Successfully read the record, now apply updates selectively
+                   MOVE TF-STATUS TO WS-PRIOR-STATUS
 
                    *> Check if description was provided in the request
                    IF WS-DESCRIPTION OF WS-TODO NOT = SPACES
@@ -1177,6 +1548,17 @@
                        MOVE WS-STATUS OF WS-TODO TO TF-STATUS
                    END-IF
 
+                   *> Check if recurring flag was provided
+                   IF WS-RECURRING OF WS-TODO NOT = SPACES
+                       MOVE WS-RECURRING OF WS-TODO TO TF-RECURRING
+                   END-IF
+
+                   *> Check if recurring interval was provided
+                   IF WS-RECURRING-INTERVAL OF WS-TODO > 0
+                       MOVE WS-RECURRING-INTERVAL OF WS-TODO TO
+                           TF-RECURRING-INTERVAL
+                   END-IF
+
                    *> Always update the last update timestamp
                    MOVE WS-LAST-UPDATE OF WS-TODO TO TF-LAST-UPDATE
 
@@ -1191,12 +1573,31 @@
                       NOT INVALID KEY
                           MOVE 1 TO WS-SUCCESS-FLAG
                           MOVE TF-TODO-ID TO WS-FMT-ID
-                          
+
                           STRING '{"success":true,"message":"Todo item updated",'
                                  '"id":' DELIMITED BY SIZE
                                  FUNCTION TRIM(WS-FMT-ID) DELIMITED BY SIZE
                                  '}' DELIMITED BY SIZE
                               INTO WS-RESPONSE
+
+                          MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                          MOVE TF-TODO-ID TO WS-AUDIT-KEY
+                          STRING "STATUS=" DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-PRIOR-STATUS)
+                                     DELIMITED BY SIZE
+                              INTO WS-AUDIT-BEFORE
+                          STRING "STATUS=" DELIMITED BY SIZE
+                                 FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+                              INTO WS-AUDIT-AFTER
+                          PERFORM LOG-AUDIT-ENTRY
+
+                          *> TF-STATUS/TF-RECURRING reflect the record as
+                          *> actually persisted (selective update may have
+                          *> left either field unchanged this call)
+                          IF TF-STATUS = "COMPLETED" AND
+                             TF-RECURRING = "YES"
+                              PERFORM CREATE-RECURRING-OCCURRENCE
+                          END-IF
                   END-REWRITE
            END-READ
 
@@ -1219,21 +1620,31 @@
                    MOVE "Todo item not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
+                  MOVE TF-STATUS TO WS-PRIOR-STATUS
                   DELETE TODO-FILE
                       INVALID KEY
-                          MOVE "Failed to delete todo item" TO 
+                          MOVE "Failed to delete todo item" TO
                               WS-ERROR-MESSAGE
                           PERFORM GENERATE-ERROR-RESPONSE
                       NOT INVALID KEY
                           MOVE 1 TO WS-SUCCESS-FLAG
                           MOVE WS-ID TO WS-FMT-ID
-                          
+
                           STRING '{"success":true,"message":"' DELIMITED BY SIZE
                                  'Todo item deleted",' DELIMITED BY SIZE
                                  '"id":' DELIMITED BY SIZE
                                  FUNCTION TRIM(WS-FMT-ID) DELIMITED BY SIZE
                                  '}' DELIMITED BY SIZE
                              INTO WS-RESPONSE
+
+                          MOVE "DELETE" TO WS-AUDIT-OPERATION
+                          MOVE WS-ID TO WS-AUDIT-KEY
+                          STRING "STATUS=" DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-PRIOR-STATUS)
+                                     DELIMITED BY SIZE
+                              INTO WS-AUDIT-BEFORE
+                          MOVE SPACES TO WS-AUDIT-AFTER
+                          PERFORM LOG-AUDIT-ENTRY
                   END-DELETE
            END-READ
            
@@ -1285,6 +1696,13 @@
 
            MOVE 1 TO WS-SUCCESS-FLAG
            MOVE 0 TO WS-NUMERIC-TEMP
+           MOVE 0 TO WS-SORT-COUNT
+           MOVE 0 TO WS-TRUNCATED-FLAG
+           MOVE 0 TO WS-SKIP-DONE
+           MOVE 0 TO WS-SKIP-COUNT
+           IF WS-PAGE-SIZE > 0
+               COMPUTE WS-SKIP-COUNT = (WS-PAGE - 1) * WS-PAGE-SIZE
+           END-IF
 
            MOVE LOW-VALUES TO TF-TODO-ID
            START TODO-FILE KEY >= TF-TODO-ID
@@ -1299,6 +1717,7 @@
                    CONTINUE *> Start successful, proceed to read loop
            END-START
 
+           *> Buffer matching records so sortBy can reorder before paging
            PERFORM UNTIL TODO-FILE-STATUS NOT = "00"
                READ TODO-FILE NEXT
                    AT END
@@ -1307,57 +1726,100 @@
                    *> Filter by User ID if provided in the request
                    IF WS-SEARCH-USER-ID = 0 *> If no userId sent (allow listing all - though API currently prevents this)
                       OR TF-USER-ID = WS-SEARCH-USER-ID *> If userId matches
-                           IF WS-NUMERIC-TEMP > 0 *> Add comma
-                               STRING ',' DELIMITED BY SIZE
-                                   INTO WS-RESPONSE
-                                   POINTER WS-JSON-PARSING-IDX
-                               END-STRING
-                           END-IF
+                       IF WS-SORT-COUNT < 200
+                           ADD 1 TO WS-SORT-COUNT
+                           MOVE TF-TODO-ID TO WS-SORT-ID(WS-SORT-COUNT)
+                           MOVE TF-USER-ID TO WS-SORT-USER-ID(WS-SORT-COUNT)
+                           MOVE TF-DESCRIPTION TO
+                               WS-SORT-DESCRIPTION(WS-SORT-COUNT)
+                           MOVE TF-DUE-DATE TO WS-SORT-DUE-DATE(WS-SORT-COUNT)
+                           MOVE TF-ESTIMATED-TIME TO
+                               WS-SORT-ESTIMATED-TIME(WS-SORT-COUNT)
+                           MOVE TF-STATUS TO WS-SORT-STATUS(WS-SORT-COUNT)
+                           MOVE TF-CREATION-DATE TO
+                               WS-SORT-CREATION-DATE(WS-SORT-COUNT)
+                           MOVE TF-LAST-UPDATE TO
+                               WS-SORT-LAST-UPDATE(WS-SORT-COUNT)
+                       ELSE
+                           MOVE 1 TO WS-TRUNCATED-FLAG
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
 
-                           ADD 1 TO WS-NUMERIC-TEMP
+           PERFORM SORT-TODO-TABLE
 
-                           MOVE TF-TODO-ID TO WS-FMT-ID
-                           MOVE TF-USER-ID TO WS-FMT-USER-ID
-                           MOVE TF-ESTIMATED-TIME TO WS-FMT-ESTIMATED-TIME
-                           MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME)
-                               TO WS-ESTIMATED-TIME-JSON
-                           IF WS-ESTIMATED-TIME-JSON = SPACES
-                               MOVE "0" TO WS-ESTIMATED-TIME-JSON
-                           END-IF
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I > WS-SORT-COUNT
+               IF WS-PAGE-SIZE > 0 AND WS-SKIP-DONE < WS-SKIP-COUNT
+                   ADD 1 TO WS-SKIP-DONE
+               ELSE
+                   IF WS-PAGE-SIZE > 0 AND WS-NUMERIC-TEMP >= WS-PAGE-SIZE
+                       EXIT PERFORM
+                   END-IF
 
-                           *> Build JSON object for the current record
-                           STRING '{'                              DELIMITED BY SIZE
-                                  '"id":'                          DELIMITED BY SIZE
-                                  FUNCTION TRIM(WS-FMT-ID)         DELIMITED BY SIZE
-                                  ',"userId":'                     DELIMITED BY SIZE
-                                  FUNCTION TRIM(WS-FMT-USER-ID)    DELIMITED BY SIZE
-                                  ',"description":"'               DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-DESCRIPTION)    DELIMITED BY SIZE
-                                  '","dueDate":"'                  DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-DUE-DATE)       DELIMITED BY SIZE
-                                  '","estimatedTime":'             DELIMITED BY SIZE
-                                  WS-ESTIMATED-TIME-JSON           DELIMITED BY SIZE
-                                  ',"status":"'                    DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-STATUS)         DELIMITED BY SIZE
-                                  '","creationDate":"'             DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-CREATION-DATE)  DELIMITED BY SIZE
-                                  '","lastUpdate":"'               DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-LAST-UPDATE)    DELIMITED BY SIZE
-                                  '"}'                             DELIMITED BY SIZE
-                               INTO WS-RESPONSE
-                               POINTER WS-JSON-PARSING-IDX
-                           END-STRING
-                       END-IF
-               END-READ
+                   IF WS-NUMERIC-TEMP > 0 *> Add comma
+                       STRING ',' DELIMITED BY SIZE
+                           INTO WS-RESPONSE
+                           POINTER WS-JSON-PARSING-IDX
+                       END-STRING
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+
+                   MOVE WS-SORT-ID(WS-SORT-IDX-I) TO WS-FMT-ID
+                   MOVE WS-SORT-USER-ID(WS-SORT-IDX-I) TO WS-FMT-USER-ID
+                   MOVE WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-I) TO
+                       WS-FMT-ESTIMATED-TIME
+                   MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME)
+                       TO WS-ESTIMATED-TIME-JSON
+                   IF WS-ESTIMATED-TIME-JSON = SPACES
+                       MOVE "0" TO WS-ESTIMATED-TIME-JSON
+                   END-IF
+
+                   *> Build JSON object for the current record
+                   STRING '{'                              DELIMITED BY SIZE
+                          '"id":'                          DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-FMT-ID)         DELIMITED BY SIZE
+                          ',"userId":'                     DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-FMT-USER-ID)    DELIMITED BY SIZE
+                          ',"description":"'               DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SORT-DESCRIPTION(WS-SORT-IDX-I))
+                              DELIMITED BY SIZE
+                          '","dueDate":"'                  DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SORT-DUE-DATE(WS-SORT-IDX-I))
+                              DELIMITED BY SIZE
+                          '","estimatedTime":'             DELIMITED BY SIZE
+                          WS-ESTIMATED-TIME-JSON           DELIMITED BY SIZE
+                          ',"status":"'                    DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SORT-STATUS(WS-SORT-IDX-I))
+                              DELIMITED BY SIZE
+                          '","creationDate":"'             DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SORT-CREATION-DATE(WS-SORT-IDX-I))
+                              DELIMITED BY SIZE
+                          '","lastUpdate":"'               DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SORT-LAST-UPDATE(WS-SORT-IDX-I))
+                              DELIMITED BY SIZE
+                          '"}'                             DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-JSON-PARSING-IDX
+                   END-STRING
+               END-IF
            END-PERFORM
 
            *> Close the JSON array and object
-           STRING ']}' DELIMITED BY SIZE
-               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
-           END-STRING
+           IF WS-TRUNCATED-FLAG = 1
+               STRING '],"truncated":true}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+               END-STRING
+           ELSE
+               STRING ']}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+               END-STRING
+           END-IF
 
            CLOSE TODO-FILE.
-       
+
        SEARCH-TODOS.
            MOVE SPACES TO WS-RESPONSE
 
@@ -1395,6 +1857,8 @@
 
            MOVE 1 TO WS-SUCCESS-FLAG
            MOVE 0 TO WS-NUMERIC-TEMP *> Counter for matched records
+           MOVE 0 TO WS-SORT-COUNT
+           MOVE 0 TO WS-TRUNCATED-FLAG
 
            MOVE LOW-VALUES TO TF-TODO-ID
            START TODO-FILE KEY >= TF-TODO-ID
@@ -1409,6 +1873,7 @@
                    CONTINUE *> Start successful, proceed to read loop
            END-START
 
+           *> Buffer matching records so sortBy can reorder before emitting
            PERFORM UNTIL TODO-FILE-STATUS NOT = "00"
                READ TODO-FILE NEXT
                    AT END
@@ -1419,58 +1884,95 @@
 
                        *> Only include records that match all search criteria
                        IF WS-SEARCH-MATCH-FLAG = 1
-                           IF WS-NUMERIC-TEMP > 0 *> Add comma before second+ record
-                               STRING ',' DELIMITED BY SIZE
-                                   INTO WS-RESPONSE
-                                   POINTER WS-JSON-PARSING-IDX
-                               END-STRING
+                           IF WS-SORT-COUNT < 200
+                               ADD 1 TO WS-SORT-COUNT
+                               MOVE TF-TODO-ID TO WS-SORT-ID(WS-SORT-COUNT)
+                               MOVE TF-USER-ID TO
+                                   WS-SORT-USER-ID(WS-SORT-COUNT)
+                               MOVE TF-DESCRIPTION TO
+                                   WS-SORT-DESCRIPTION(WS-SORT-COUNT)
+                               MOVE TF-DUE-DATE TO
+                                   WS-SORT-DUE-DATE(WS-SORT-COUNT)
+                               MOVE TF-ESTIMATED-TIME TO
+                                   WS-SORT-ESTIMATED-TIME(WS-SORT-COUNT)
+                               MOVE TF-STATUS TO
+                                   WS-SORT-STATUS(WS-SORT-COUNT)
+                               MOVE TF-CREATION-DATE TO
+                                   WS-SORT-CREATION-DATE(WS-SORT-COUNT)
+                               MOVE TF-LAST-UPDATE TO
+                                   WS-SORT-LAST-UPDATE(WS-SORT-COUNT)
+                           ELSE
+                               MOVE 1 TO WS-TRUNCATED-FLAG
                            END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
 
-                           ADD 1 TO WS-NUMERIC-TEMP
+           PERFORM SORT-TODO-TABLE
 
-                           MOVE TF-TODO-ID TO WS-FMT-ID
-                           MOVE TF-USER-ID TO WS-FMT-USER-ID
-                           MOVE TF-ESTIMATED-TIME TO WS-FMT-ESTIMATED-TIME
-                           MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME)
-                               TO WS-ESTIMATED-TIME-JSON
-                           IF WS-ESTIMATED-TIME-JSON = SPACES
-                               MOVE "0" TO WS-ESTIMATED-TIME-JSON
-                           END-IF
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I > WS-SORT-COUNT
+               IF WS-SORT-IDX-I > 1 *> Add comma before second+ record
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-JSON-PARSING-IDX
+                   END-STRING
+               END-IF
 
-                           *> Build JSON object for the current matching record
-                           STRING '{'                              DELIMITED BY SIZE
-                                  '"id":'                          DELIMITED BY SIZE
-                                  FUNCTION TRIM(WS-FMT-ID)         DELIMITED BY SIZE
-                                  ',"userId":'                     DELIMITED BY SIZE
-                                  FUNCTION TRIM(WS-FMT-USER-ID)    DELIMITED BY SIZE
-                                  ',"description":"'               DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-DESCRIPTION)    DELIMITED BY SIZE
-                                  '","dueDate":"'                  DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-DUE-DATE)       DELIMITED BY SIZE
-                                  '","estimatedTime":'             DELIMITED BY SIZE
-      *> --- Use the formatted variable ---
-                                  WS-ESTIMATED-TIME-JSON           DELIMITED BY SIZE
-                                  ',"status":"'                    DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-STATUS)         DELIMITED BY SIZE
-                                  '","creationDate":"'             DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-CREATION-DATE)  DELIMITED BY SIZE
-                                  '","lastUpdate":"'               DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-LAST-UPDATE)    DELIMITED BY SIZE
-                                  '"}'                             DELIMITED BY SIZE
-                               INTO WS-RESPONSE
-                               POINTER WS-JSON-PARSING-IDX
-                           END-STRING
-                       END-IF
-               END-READ
+               ADD 1 TO WS-NUMERIC-TEMP
+
+               MOVE WS-SORT-ID(WS-SORT-IDX-I) TO WS-FMT-ID
+               MOVE WS-SORT-USER-ID(WS-SORT-IDX-I) TO WS-FMT-USER-ID
+               MOVE WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-I) TO
+                   WS-FMT-ESTIMATED-TIME
+               MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME)
+                   TO WS-ESTIMATED-TIME-JSON
+               IF WS-ESTIMATED-TIME-JSON = SPACES
+                   MOVE "0" TO WS-ESTIMATED-TIME-JSON
+               END-IF
+
+               *> Build JSON object for the current matching record
+               STRING '{'                              DELIMITED BY SIZE
+                      '"id":'                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FMT-ID)         DELIMITED BY SIZE
+                      ',"userId":'                     DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FMT-USER-ID)    DELIMITED BY SIZE
+                      ',"description":"'               DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-DESCRIPTION(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","dueDate":"'                  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-DUE-DATE(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","estimatedTime":'             DELIMITED BY SIZE
+                      WS-ESTIMATED-TIME-JSON           DELIMITED BY SIZE
+                      ',"status":"'                    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-STATUS(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","creationDate":"'             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-CREATION-DATE(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","lastUpdate":"'               DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-LAST-UPDATE(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '"}'                             DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   POINTER WS-JSON-PARSING-IDX
+               END-STRING
            END-PERFORM
 
            *> Close the JSON array and object
-           STRING ']}' DELIMITED BY SIZE
-               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
-           END-STRING
+           IF WS-TRUNCATED-FLAG = 1
+               STRING '],"truncated":true}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
+               END-STRING
+           ELSE
+               STRING ']}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
+               END-STRING
+           END-IF
 
            CLOSE TODO-FILE.
-       
+
        CHECK-SEARCH-MATCH.
            MOVE 1 TO WS-SEARCH-MATCH-FLAG
            
@@ -1538,6 +2040,202 @@
               PERFORM DISPLAY-DEBUG
           END-IF.
 
+       SWEEP-OVERDUE-TODOS.
+           OPEN I-O TODO-FILE
+
+           IF TODO-FILE-STATUS NOT = "00"
+               MOVE "Failed to open todo file" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-OVERDUE-COUNT
+
+           MOVE LOW-VALUES TO TF-TODO-ID
+           START TODO-FILE KEY >= TF-TODO-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL TODO-FILE-STATUS NOT = "00"
+                       READ TODO-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               PERFORM CHECK-AND-MARK-OVERDUE
+                       END-READ
+                   END-PERFORM
+           END-START
+
+           MOVE WS-OVERDUE-COUNT TO WS-OVERDUE-COUNT-JSON
+           STRING '{"success":true,"overdueCount":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OVERDUE-COUNT-JSON) DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+
+           MOVE 1 TO WS-SUCCESS-FLAG
+           CLOSE TODO-FILE.
+
+       CHECK-AND-MARK-OVERDUE.
+           IF FUNCTION TRIM(TF-STATUS) NOT = "COMPLETED"
+               STRING TF-DUE-DATE(1:4) TF-DUE-DATE(6:2) TF-DUE-DATE(9:2)
+                   DELIMITED BY SIZE INTO WS-DUE-DATE-BUILD
+               MOVE WS-DUE-DATE-BUILD TO WS-DUE-DATE-NUM
+
+               IF WS-DUE-DATE-NUM < WS-TODAY-DATE-NUM
+                   MOVE "OVERDUE" TO TF-STATUS
+                   MOVE WS-FORMATTED-DATE TO TF-LAST-UPDATE
+                   REWRITE TODO-RECORD
+                   ADD 1 TO WS-OVERDUE-COUNT
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-DESCRIPTION.
+           MOVE 0 TO WS-DUPLICATE-FOUND
+           MOVE LOW-VALUES TO TF-TODO-ID
+           START TODO-FILE KEY >= TF-TODO-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL TODO-FILE-STATUS NOT = "00"
+                       OR WS-DUPLICATE-FOUND = 1
+                       READ TODO-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF FUNCTION TRIM(TF-DESCRIPTION) =
+                                  FUNCTION TRIM(WS-DESCRIPTION OF WS-TODO)
+                                  AND TF-STATUS NOT = "COMPLETED"
+                                   MOVE 1 TO WS-DUPLICATE-FOUND
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       FIND-NEXT-TODO-ID.
+           MOVE 0 TO WS-MAX-TODO-ID
+           MOVE LOW-VALUES TO TF-TODO-ID
+           START TODO-FILE KEY >= TF-TODO-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL TODO-FILE-STATUS NOT = "00"
+                       READ TODO-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF TF-TODO-ID > WS-MAX-TODO-ID
+                                   MOVE TF-TODO-ID TO WS-MAX-TODO-ID
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           COMPUTE WS-NEXT-TODO-ID = WS-MAX-TODO-ID + 1.
+
+       GENERATE-NEXT-TODO-ID.
+       *> Shared concurrency-safe ID generator - the same single OPEN I-O
+       *> session, READ WITH LOCK then REWRITE against SEQUENCE-FILE that
+       *> CREATE-TODO uses, so recurring occurrences draw from the same
+       *> sequence and can never collide with a regular CREATE-TODO's ID.
+       *> Leaves WS-NEXT-TODO-ID = 0 if generation fails for any reason.
+           MOVE 0 TO WS-NEXT-TODO-ID
+           MOVE 1 TO SF-KEY
+
+           OPEN I-O SEQUENCE-FILE
+
+           IF SEQUENCE-FILE-STATUS = "35"
+               CLOSE SEQUENCE-FILE
+               OPEN OUTPUT SEQUENCE-FILE
+               IF SEQUENCE-FILE-STATUS NOT = "00"
+                   CLOSE SEQUENCE-FILE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 1 TO SF-KEY
+               MOVE 10001 TO SF-NEXT-ID
+               WRITE SEQUENCE-RECORD
+               IF SEQUENCE-FILE-STATUS NOT = "00"
+                   CLOSE SEQUENCE-FILE
+                   EXIT PARAGRAPH
+               END-IF
+               CLOSE SEQUENCE-FILE
+               OPEN I-O SEQUENCE-FILE
+           END-IF
+
+           IF SEQUENCE-FILE-STATUS NOT = "00"
+               CLOSE SEQUENCE-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO SF-KEY
+           READ SEQUENCE-FILE WITH LOCK
+               INVALID KEY
+                   CLOSE SEQUENCE-FILE
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   MOVE SF-NEXT-ID TO WS-NEXT-TODO-ID
+                   ADD 1 TO SF-NEXT-ID
+
+                   REWRITE SEQUENCE-RECORD
+                       INVALID KEY
+                           MOVE 0 TO WS-NEXT-TODO-ID
+                           CLOSE SEQUENCE-FILE
+                           EXIT PARAGRAPH
+                   END-REWRITE
+           END-READ
+
+           CLOSE SEQUENCE-FILE.
+
+       CREATE-RECURRING-OCCURRENCE.
+           MOVE TF-USER-ID TO WS-RECUR-USER-ID
+           PERFORM GENERATE-NEXT-TODO-ID
+
+           IF WS-NEXT-TODO-ID = 0
+               MOVE "CREATE-FAIL" TO WS-AUDIT-OPERATION
+               MOVE TF-TODO-ID TO WS-AUDIT-KEY
+               MOVE SPACES TO WS-AUDIT-BEFORE
+               STRING "Recurring occurrence skipped: ID generation failed"
+                   DELIMITED BY SIZE INTO WS-AUDIT-AFTER
+               PERFORM LOG-AUDIT-ENTRY
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING TF-DUE-DATE(1:4) TF-DUE-DATE(6:2) TF-DUE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-NEXT-DUE-DATE-BUILD
+           MOVE WS-NEXT-DUE-DATE-BUILD TO WS-NEXT-DUE-DATE-NUM
+           COMPUTE WS-NEXT-DUE-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-NEXT-DUE-DATE-NUM) +
+               TF-RECURRING-INTERVAL
+           MOVE FUNCTION DATE-OF-INTEGER(WS-NEXT-DUE-DATE-INTEGER)
+               TO WS-NEXT-DUE-DATE-NUM
+
+           MOVE WS-NEXT-TODO-ID TO TF-TODO-ID
+           MOVE WS-RECUR-USER-ID TO TF-USER-ID
+           MOVE WS-NEXT-DUE-DATE-NUM(1:4) TO TF-DUE-DATE(1:4)
+           MOVE "-" TO TF-DUE-DATE(5:1)
+           MOVE WS-NEXT-DUE-DATE-NUM(5:2) TO TF-DUE-DATE(6:2)
+           MOVE "-" TO TF-DUE-DATE(8:1)
+           MOVE WS-NEXT-DUE-DATE-NUM(7:2) TO TF-DUE-DATE(9:2)
+           MOVE "PENDING" TO TF-STATUS
+           MOVE WS-FORMATTED-DATE TO TF-CREATION-DATE
+           MOVE WS-FORMATTED-DATE TO TF-LAST-UPDATE
+
+           WRITE TODO-RECORD
+               INVALID KEY
+                   MOVE "CREATE-FAIL" TO WS-AUDIT-OPERATION
+                   MOVE WS-NEXT-TODO-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "Recurring occurrence write failed"
+                       DELIMITED BY SIZE INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
+               NOT INVALID KEY
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE WS-NEXT-TODO-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "Recurring occurrence auto-created"
+                       DELIMITED BY SIZE INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
+           END-WRITE.
+
        GENERATE-TODO-JSON.
            MOVE TF-TODO-ID TO WS-FMT-ID
            MOVE TF-USER-ID TO WS-FMT-USER-ID
@@ -1612,7 +2310,8 @@
            MOVE UF-PASSWORD TO WS-PASSWORD OF WS-USER
            MOVE UF-CREATION-DATE TO WS-CREATION-DATE OF WS-USER
            MOVE UF-LAST-UPDATE TO WS-LAST-UPDATE OF WS-USER
-           
+           MOVE UF-ROLE TO WS-ROLE OF WS-USER
+
            MOVE 1 TO WS-SUCCESS-FLAG
            
            PERFORM GENERATE-USER-JSON
@@ -1671,14 +2370,29 @@
                    END-READ
            END-START
            
+           *> Reject role escalation attempts by non-admin callers
+           IF WS-ROLE OF WS-USER NOT = SPACES
+               AND WS-ROLE OF WS-USER NOT = "STANDARD"
+               AND WS-CALLER-ROLE NOT = "ADMIN"
+               MOVE "Forbidden: admin role required to set role"
+                   TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE USER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
            *> Create the user
            MOVE WS-USER-ID OF WS-USER TO UF-USER-ID
            MOVE WS-USERNAME OF WS-USER TO UF-USERNAME
            MOVE WS-EMAIL OF WS-USER TO UF-EMAIL
-           MOVE WS-PASSWORD OF WS-USER TO UF-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-PASSWORD-HASH TO UF-PASSWORD
            MOVE WS-CREATION-DATE OF WS-USER TO UF-CREATION-DATE
            MOVE WS-LAST-UPDATE OF WS-USER TO UF-LAST-UPDATE
-           
+           MOVE 0 TO UF-FAILED-LOGIN-COUNT
+           MOVE 0 TO UF-LOCKED-UNTIL
+           MOVE WS-ROLE OF WS-USER TO UF-ROLE
+
            WRITE USER-RECORD
                INVALID KEY
                    MOVE "Failed to write new user record" TO 
@@ -1693,6 +2407,14 @@
                           FUNCTION TRIM(WS-FMT-USER-ID) DELIMITED BY SIZE
                           '}' DELIMITED BY SIZE
                        INTO WS-RESPONSE
+
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE UF-USER-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "ROLE=" DELIMITED BY SIZE
+                          FUNCTION TRIM(UF-ROLE) DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
            END-WRITE
            
            CLOSE USER-FILE.
@@ -1715,16 +2437,29 @@
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
                    *> Update user fields
+                   MOVE UF-ROLE TO WS-PRIOR-ROLE
+
+                   IF WS-ROLE OF WS-USER NOT = SPACES
+                       AND WS-ROLE OF WS-USER NOT = UF-ROLE
+                       AND WS-CALLER-ROLE NOT = "ADMIN"
+                       MOVE "Forbidden: admin role required to change role"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                   ELSE
                    MOVE WS-USERNAME OF WS-USER TO UF-USERNAME
                    MOVE WS-EMAIL OF WS-USER TO UF-EMAIL
                    IF WS-PASSWORD OF WS-USER NOT = SPACES
-                       MOVE WS-PASSWORD OF WS-USER TO UF-PASSWORD
+                       PERFORM HASH-PASSWORD
+                       MOVE WS-PASSWORD-HASH TO UF-PASSWORD
+                   END-IF
+                   IF WS-ROLE OF WS-USER NOT = SPACES
+                       MOVE WS-ROLE OF WS-USER TO UF-ROLE
                    END-IF
                    MOVE WS-LAST-UPDATE OF WS-USER TO UF-LAST-UPDATE
-                   
+
                    REWRITE USER-RECORD
                       INVALID KEY
-                          MOVE "Failed to rewrite user record" TO 
+                          MOVE "Failed to rewrite user record" TO
                               WS-ERROR-MESSAGE
                           PERFORM GENERATE-ERROR-RESPONSE
                       NOT INVALID KEY
@@ -1736,14 +2471,32 @@
                                  FUNCTION TRIM(WS-FMT-USER-ID) DELIMITED BY SIZE
                                  '}' DELIMITED BY SIZE
                               INTO WS-RESPONSE
+
+                          MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                          MOVE UF-USER-ID TO WS-AUDIT-KEY
+                          STRING "ROLE=" DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-PRIOR-ROLE)
+                                     DELIMITED BY SIZE
+                              INTO WS-AUDIT-BEFORE
+                          STRING "ROLE=" DELIMITED BY SIZE
+                                 FUNCTION TRIM(UF-ROLE) DELIMITED BY SIZE
+                              INTO WS-AUDIT-AFTER
+                          PERFORM LOG-AUDIT-ENTRY
                    END-REWRITE
+                   END-IF
            END-READ
-           
+
            CLOSE USER-FILE.
-       
+
        DELETE-USER.
+           IF WS-CALLER-ROLE NOT = "ADMIN"
+               MOVE "Forbidden: admin role required" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
            OPEN I-O USER-FILE
-           
+
            IF USER-FILE-STATUS NOT = "00"
                MOVE "Failed to open user file" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
@@ -1758,28 +2511,44 @@
                    MOVE "User not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                       NOT INVALID KEY
+                          MOVE UF-ROLE TO WS-PRIOR-ROLE
                           DELETE USER-FILE
                       INVALID KEY
-                          MOVE "Failed to delete user record" TO 
+                          MOVE "Failed to delete user record" TO
                               WS-ERROR-MESSAGE
                           PERFORM GENERATE-ERROR-RESPONSE
                       NOT INVALID KEY
                           MOVE 1 TO WS-SUCCESS-FLAG
-                          MOVE WS-USER-ID OF WS-USER TO WS-FMT-USER-ID
+                          MOVE WS-ID TO WS-FMT-USER-ID
                           STRING '{"success":true,"message":'
                                  '"User deleted",'
                                  '"id":' DELIMITED BY SIZE
                                  FUNCTION TRIM(WS-FMT-USER-ID) DELIMITED BY SIZE
                                  '}' DELIMITED BY SIZE
                               INTO WS-RESPONSE
+
+                          MOVE "DELETE" TO WS-AUDIT-OPERATION
+                          MOVE WS-ID TO WS-AUDIT-KEY
+                          STRING "ROLE=" DELIMITED BY SIZE
+                                 FUNCTION TRIM(WS-PRIOR-ROLE)
+                                     DELIMITED BY SIZE
+                              INTO WS-AUDIT-BEFORE
+                          MOVE SPACES TO WS-AUDIT-AFTER
+                          PERFORM LOG-AUDIT-ENTRY
                    END-DELETE
            END-READ
            
            CLOSE USER-FILE.
        
        LIST-USERS.
+           IF WS-CALLER-ROLE NOT = "ADMIN"
+               MOVE "Forbidden: admin role required" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
            OPEN INPUT USER-FILE
-           
+
            IF USER-FILE-STATUS NOT = "00"
                MOVE "Failed to open user file" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
@@ -1845,14 +2614,103 @@
            END-STRING
                
            CLOSE USER-FILE.
-       
+
+       DASHBOARD-SUMMARY.
+           MOVE 0 TO WS-DASHBOARD-PENDING-COUNT
+           MOVE 0 TO WS-DASHBOARD-COMPLETED-COUNT
+           MOVE 0 TO WS-DASHBOARD-OVERDUE-COUNT
+           MOVE 0 TO WS-DASHBOARD-OTHER-COUNT
+           MOVE 0 TO WS-DASHBOARD-TOTAL-TODOS
+           MOVE 0 TO WS-DASHBOARD-USER-COUNT
+
+           OPEN INPUT TODO-FILE
+
+           IF TODO-FILE-STATUS = "00"
+               MOVE LOW-VALUES TO TF-TODO-ID
+               START TODO-FILE KEY >= TF-TODO-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM UNTIL TODO-FILE-STATUS NOT = "00"
+                           READ TODO-FILE NEXT
+                               AT END
+                                   EXIT PERFORM
+                               NOT AT END
+                                   ADD 1 TO WS-DASHBOARD-TOTAL-TODOS
+                                   EVALUATE FUNCTION TRIM(TF-STATUS)
+                                       WHEN "PENDING"
+                                           ADD 1 TO WS-DASHBOARD-PENDING-COUNT
+                                       WHEN "COMPLETED"
+                                           ADD 1 TO WS-DASHBOARD-COMPLETED-COUNT
+                                       WHEN "OVERDUE"
+                                           ADD 1 TO WS-DASHBOARD-OVERDUE-COUNT
+                                       WHEN OTHER
+                                           ADD 1 TO WS-DASHBOARD-OTHER-COUNT
+                                   END-EVALUATE
+                           END-READ
+                       END-PERFORM
+               END-START
+           END-IF
+
+           IF TODO-FILE-STATUS = "00" OR TODO-FILE-STATUS = "35"
+               CLOSE TODO-FILE
+           END-IF
+
+           OPEN INPUT USER-FILE
+
+           IF USER-FILE-STATUS = "00"
+               MOVE LOW-VALUES TO UF-USER-ID
+               START USER-FILE KEY >= UF-USER-ID
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       PERFORM UNTIL USER-FILE-STATUS NOT = "00"
+                           READ USER-FILE NEXT
+                               AT END
+                                   EXIT PERFORM
+                               NOT AT END
+                                   ADD 1 TO WS-DASHBOARD-USER-COUNT
+                           END-READ
+                       END-PERFORM
+               END-START
+           END-IF
+
+           IF USER-FILE-STATUS = "00" OR USER-FILE-STATUS = "35"
+               CLOSE USER-FILE
+           END-IF
+
+           MOVE WS-DASHBOARD-TOTAL-TODOS TO WS-DASHBOARD-TOTAL-JSON
+           MOVE WS-DASHBOARD-PENDING-COUNT TO WS-DASHBOARD-PENDING-JSON
+           MOVE WS-DASHBOARD-COMPLETED-COUNT TO WS-DASHBOARD-COMPLETED-JSON
+           MOVE WS-DASHBOARD-OVERDUE-COUNT TO WS-DASHBOARD-OVERDUE-JSON
+           MOVE WS-DASHBOARD-OTHER-COUNT TO WS-DASHBOARD-OTHER-JSON
+           MOVE WS-DASHBOARD-USER-COUNT TO WS-DASHBOARD-USERS-JSON
+
+           STRING '{"todos":{"total":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DASHBOARD-TOTAL-JSON) DELIMITED BY SIZE
+                  ',"pending":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DASHBOARD-PENDING-JSON) DELIMITED BY SIZE
+                  ',"completed":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DASHBOARD-COMPLETED-JSON) DELIMITED BY SIZE
+                  ',"overdue":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DASHBOARD-OVERDUE-JSON) DELIMITED BY SIZE
+                  ',"other":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DASHBOARD-OTHER-JSON) DELIMITED BY SIZE
+                  '},"users":{"total":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DASHBOARD-USERS-JSON) DELIMITED BY SIZE
+                  '}}' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+           END-STRING
+
+           MOVE 1 TO WS-SUCCESS-FLAG.
+
        LOGIN-USER.
            MOVE SPACES TO WS-DEBUG-MESSAGE
            STRING "Starting LOGIN-USER"
                DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
            PERFORM DISPLAY-DEBUG
 
-           OPEN INPUT USER-FILE
+           OPEN I-O USER-FILE
 
            IF USER-FILE-STATUS = "35" *> File Not Found
                MOVE SPACES TO WS-DEBUG-MESSAGE
@@ -1919,32 +2777,58 @@
                            PERFORM DISPLAY-DEBUG
 
                            *> ... (Password comparison logic remains the same) ...
-                           IF FUNCTION TRIM(UF-PASSWORD) =
-                              FUNCTION TRIM(WS-PASSWORD OF WS-USER)
-                               MOVE SPACES TO WS-DEBUG-MESSAGE
-                               STRING "Password match"
-                                   DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
-                               PERFORM DISPLAY-DEBUG
-
-                               MOVE UF-USER-ID TO WS-FMT-USER-ID
-                               MOVE 1 TO WS-SUCCESS-FLAG
-                               STRING '{"success":true,'
-                                      '"id":'                DELIMITED BY SIZE
-                                      FUNCTION TRIM(WS-FMT-USER-ID) DELIMITED BY SIZE
-                                      ',"username":"'       DELIMITED BY SIZE
-                                      FUNCTION TRIM(UF-USERNAME) DELIMITED BY SIZE
-                                      '","email":"'         DELIMITED BY SIZE
-                                      FUNCTION TRIM(UF-EMAIL) DELIMITED BY SIZE
-                                      '"}' DELIMITED BY SIZE
-                                      INTO WS-RESPONSE
-                           ELSE
+                           IF UF-LOCKED-UNTIL > 0 AND
+                              UF-LOCKED-UNTIL > WS-NOW-MINUTES
                                MOVE SPACES TO WS-DEBUG-MESSAGE
-                               STRING "Password mismatch"
+                               STRING "Account locked"
                                    DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
                                PERFORM DISPLAY-DEBUG
 
-                               MOVE "Invalid email or password" TO WS-ERROR-MESSAGE
+                               MOVE "Account locked due to too many failed login attempts"
+                                   TO WS-ERROR-MESSAGE
                                PERFORM GENERATE-ERROR-RESPONSE
+                           ELSE
+                               PERFORM HASH-PASSWORD
+                               IF FUNCTION TRIM(UF-PASSWORD) =
+                                  FUNCTION TRIM(WS-PASSWORD-HASH)
+                                   MOVE SPACES TO WS-DEBUG-MESSAGE
+                                   STRING "Password match"
+                                       DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
+                                   PERFORM DISPLAY-DEBUG
+
+                                   MOVE 0 TO UF-FAILED-LOGIN-COUNT
+                                   MOVE 0 TO UF-LOCKED-UNTIL
+                                   REWRITE USER-RECORD
+
+                                   MOVE UF-USER-ID TO WS-FMT-USER-ID
+                                   MOVE 1 TO WS-SUCCESS-FLAG
+                                   STRING '{"success":true,'
+                                          '"id":'                DELIMITED BY SIZE
+                                          FUNCTION TRIM(WS-FMT-USER-ID) DELIMITED BY SIZE
+                                          ',"username":"'       DELIMITED BY SIZE
+                                          FUNCTION TRIM(UF-USERNAME) DELIMITED BY SIZE
+                                          '","email":"'         DELIMITED BY SIZE
+                                          FUNCTION TRIM(UF-EMAIL) DELIMITED BY SIZE
+                                          '"}' DELIMITED BY SIZE
+                                          INTO WS-RESPONSE
+                               ELSE
+                                   MOVE SPACES TO WS-DEBUG-MESSAGE
+                                   STRING "Password mismatch"
+                                       DELIMITED BY SIZE INTO WS-DEBUG-MESSAGE
+                                   PERFORM DISPLAY-DEBUG
+
+                                   ADD 1 TO UF-FAILED-LOGIN-COUNT
+                                   IF UF-FAILED-LOGIN-COUNT >= WS-LOCKOUT-THRESHOLD
+                                       COMPUTE UF-LOCKED-UNTIL =
+                                           WS-NOW-MINUTES + WS-LOCKOUT-COOLDOWN-MINS
+                                       MOVE "Account locked due to too many failed login attempts"
+                                           TO WS-ERROR-MESSAGE
+                                   ELSE
+                                       MOVE "Invalid email or password" TO WS-ERROR-MESSAGE
+                                   END-IF
+                                   REWRITE USER-RECORD
+                                   PERFORM GENERATE-ERROR-RESPONSE
+                               END-IF
                            END-IF
                    END-READ
            END-START
@@ -1957,6 +2841,25 @@
            PERFORM DISPLAY-DEBUG
            .
        
+       HASH-PASSWORD.
+      *> No crypto library is available to this GnuCOBOL runtime, so
+      *> passwords are run through a deterministic polynomial hash
+      *> before storage/comparison instead of being kept in the clear.
+      *> The "H$" prefix marks a value as hashed, not plaintext.
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > LENGTH OF WS-PASSWORD OF WS-USER
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31) +
+                       FUNCTION ORD(WS-PASSWORD OF WS-USER(WS-HASH-IDX:1)),
+                       999999999)
+           END-PERFORM
+
+           MOVE SPACES TO WS-PASSWORD-HASH
+           STRING "H$" DELIMITED BY SIZE
+                  WS-HASH-ACCUM DELIMITED BY SIZE
+               INTO WS-PASSWORD-HASH.
+
        GENERATE-USER-JSON.
            MOVE SPACES TO WS-RESPONSE
            MOVE WS-USER-ID OF WS-USER TO WS-FMT-USER-ID
@@ -1967,6 +2870,8 @@
                   FUNCTION TRIM(WS-USERNAME OF WS-USER) DELIMITED BY SIZE
                   '","email":"' DELIMITED BY SIZE
                   FUNCTION TRIM(WS-EMAIL OF WS-USER) DELIMITED BY SIZE
+                  '","role":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ROLE OF WS-USER) DELIMITED BY SIZE
                   '"}' DELIMITED BY SIZE
                INTO WS-RESPONSE
            
@@ -1978,6 +2883,25 @@
 
        *> ==================== COMMON OPERATIONS ====================
        
+       LOG-AUDIT-ENTRY.
+           MOVE WS-FORMATTED-DATE TO AF-TIMESTAMP
+           MOVE "COMBINED-PROGRAM" TO AF-PROGRAM
+           MOVE WS-AUDIT-OPERATION TO AF-OPERATION
+           MOVE WS-AUDIT-KEY TO AF-RECORD-KEY
+           MOVE WS-AUDIT-BEFORE TO AF-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER TO AF-AFTER-VALUE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-FILE-STATUS = "00"
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
        GENERATE-ERROR-RESPONSE.
            MOVE SPACES TO WS-RESPONSE *> Initialize the response buffer first
            STRING '{"success":false,"error":"' DELIMITED BY SIZE
