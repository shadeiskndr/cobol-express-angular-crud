@@ -16,7 +16,11 @@
            RECORD KEY IS TF-TRANSACTION-ID
            ALTERNATE RECORD KEY IS TF-CUSTOMER-ID WITH DUPLICATES
            FILE STATUS IS FILE-STATUS.
-       
+
+           SELECT AUDIT-FILE ASSIGN TO EXTERNAL DD_AUDIT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
@@ -31,6 +35,7 @@
           05 CF-CREDIT-LIMIT        PIC 9(7)V99.
           05 CF-BALANCE             PIC S9(7)V99.
           05 CF-CREATION-DATE       PIC X(10).
+          05 CF-ARCHIVE-DATE        PIC X(10).
        
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -41,10 +46,26 @@
           05 TF-TYPE                PIC X(10).
           05 TF-DESCRIPTION         PIC X(100).
           05 TF-STATUS              PIC X(10).
-       
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AF-TIMESTAMP           PIC X(10).
+          05 AF-PROGRAM             PIC X(20).
+          05 AF-OPERATION           PIC X(10).
+          05 AF-RECORD-KEY          PIC X(10).
+          05 AF-BEFORE-VALUE        PIC X(60).
+          05 AF-AFTER-VALUE         PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS               PIC XX VALUE SPACES.
-       
+       01 AUDIT-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-AUDIT-OPERATION        PIC X(10).
+       01 WS-AUDIT-KEY              PIC X(10).
+       01 WS-AUDIT-BEFORE           PIC X(60).
+       01 WS-AUDIT-AFTER            PIC X(60).
+       01 WS-PRIOR-STATUS           PIC X(10).
+       01 WS-PRIOR-BALANCE          PIC S9(7)V99.
+
        01 WS-INPUT-BUFFER           PIC X(1000).
        01 WS-OPERATION              PIC X(15).
        01 WS-ID                     PIC 9(5).
@@ -86,6 +107,13 @@
        01 WS-SUCCESS-FLAG           PIC 9 VALUE 0.
        
        01 WS-SEARCH-MATCH-FLAG      PIC 9 VALUE 0.
+       01 WS-OPEN-TRANSACTIONS-FLAG PIC 9 VALUE 0.
+       01 WS-EMAIL-VALID-FLAG       PIC 9 VALUE 0.
+       01 WS-DUPLICATE-EMAIL-FLAG   PIC 9 VALUE 0.
+       01 WS-NUMERIC-FIELD-FOUND    PIC 9 VALUE 0.
+       01 WS-CREDIT-LIMIT-PRESENT   PIC 9 VALUE 0.
+       01 WS-BALANCE-PRESENT        PIC 9 VALUE 0.
+       01 WS-EMAIL-PRESENT          PIC 9 VALUE 0.
 
        01 WS-TEMP-FIELD-NAME        PIC X(25).
        01 WS-TEMP-FIELD-VALUE       PIC X(100).
@@ -101,6 +129,46 @@
 
        01 WS-TRIMMED-FIELD-NAME   PIC X(25).
        01 WS-FIELD-NAME-LEN       PIC 9(2) COMP.
+
+       01 WS-TODAY-DATE-NUM       PIC 9(8) VALUE 0.
+       01 WS-AGING-DATE-BUILD     PIC X(8).
+       01 WS-AGING-DATE-NUM       PIC 9(8).
+       01 WS-AGE-DAYS             PIC S9(6) VALUE 0.
+
+       01 WS-AGING-BUCKETS.
+          05 WS-AGE-0-30          PIC S9(7)V99 VALUE 0.
+          05 WS-AGE-31-60         PIC S9(7)V99 VALUE 0.
+          05 WS-AGE-61-90         PIC S9(7)V99 VALUE 0.
+          05 WS-AGE-90-PLUS       PIC S9(7)V99 VALUE 0.
+
+       01 WS-PAGE                 PIC 9(5) VALUE 1.
+       01 WS-PAGE-SIZE            PIC 9(5) VALUE 0.
+       01 WS-SKIP-COUNT           PIC 9(7) VALUE 0.
+       01 WS-SKIP-DONE            PIC 9(7) VALUE 0.
+       01 WS-RESUME-AFTER-ID      PIC 9(5) VALUE 0.
+       01 WS-SORT-BY              PIC X(20) VALUE SPACES.
+
+       01 WS-SORT-COUNT           PIC 9(3) VALUE 0.
+       01 WS-SORT-IDX-I           PIC 9(3) VALUE 0.
+       01 WS-SORT-IDX-J           PIC 9(3) VALUE 0.
+       01 WS-SORT-SWAP-FLAG       PIC 9 VALUE 0.
+       01 WS-SORT-COMPARE-FLAG    PIC 9 VALUE 0.
+       01 WS-TRUNCATED-FLAG       PIC 9 VALUE 0.
+       01 WS-TRANS-EOF-FLAG      PIC 9 VALUE 0.
+       01 WS-CUST-EOF-FLAG       PIC 9 VALUE 0.
+       01 WS-SORT-TABLE.
+          05 WS-SORT-ENTRY OCCURS 200 TIMES.
+             10 WS-SORT-ID        PIC 9(5).
+             10 WS-SORT-NAME      PIC X(30).
+             10 WS-SORT-EMAIL     PIC X(50).
+             10 WS-SORT-STATUS    PIC X(10).
+             10 WS-SORT-BALANCE   PIC S9(7)V99.
+       01 WS-SORT-ENTRY-TEMP.
+          05 WS-SORT-TEMP-ID      PIC 9(5).
+          05 WS-SORT-TEMP-NAME    PIC X(30).
+          05 WS-SORT-TEMP-EMAIL   PIC X(50).
+          05 WS-SORT-TEMP-STATUS  PIC X(10).
+          05 WS-SORT-TEMP-BALANCE PIC S9(7)V99.
        
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-procedure
@@ -121,7 +189,8 @@
            MOVE "-" TO WS-FORMATTED-DATE(5:1)
            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2)
            MOVE "-" TO WS-FORMATTED-DATE(8:1)
-           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2).
+           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2)
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DATE-NUM.
        
        PROCESS-REQUEST.
            ACCEPT WS-INPUT-BUFFER
@@ -142,6 +211,8 @@
                    PERFORM SEARCH-CUSTOMERS
                WHEN "TRANSACTIONS"
                    PERFORM GET-CUSTOMER-TRANSACTIONS
+               WHEN "AGING_REPORT"
+                   PERFORM GENERATE-AGING-REPORT
                WHEN OTHER
                    MOVE "Invalid operation" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
@@ -160,8 +231,37 @@
                    PERFORM EXTRACT-CUSTOMER-DATA
                WHEN "SEARCH"
                    PERFORM EXTRACT-SEARCH-CRITERIA
+               WHEN "LIST"
+                   PERFORM EXTRACT-PAGE-PARAMS
            END-EVALUATE.
-       
+
+       EXTRACT-PAGE-PARAMS.
+           MOVE 1 TO WS-PAGE
+           MOVE 0 TO WS-PAGE-SIZE
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+           MOVE '"page":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-NUMERIC-FIELD
+           IF WS-TEMP-NUMERIC-VALUE > 0
+               MOVE WS-TEMP-NUMERIC-VALUE TO WS-PAGE
+           END-IF
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+           MOVE '"pageSize":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-NUMERIC-FIELD
+           IF WS-TEMP-NUMERIC-VALUE > 0
+               MOVE WS-TEMP-NUMERIC-VALUE TO WS-PAGE-SIZE
+           END-IF
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+           MOVE '"resumeAfterId":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-NUMERIC-FIELD
+           MOVE WS-TEMP-NUMERIC-VALUE TO WS-RESUME-AFTER-ID
+
+           MOVE '"sortBy":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-CUSTOMER-FIELD
+           MOVE WS-TEMP-FIELD-VALUE TO WS-SORT-BY.
+
        EXTRACT-OPERATION.
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
@@ -228,7 +328,21 @@
        EXTRACT-CUSTOMER-DATA.
            MOVE SPACES TO WS-CUSTOMER
            MOVE WS-ID TO WS-CUSTOMER-ID
-           
+           MOVE 0 TO WS-CREDIT-LIMIT
+           MOVE 0 TO WS-BALANCE
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+           MOVE '"creditLimit":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-NUMERIC-FIELD
+           MOVE WS-NUMERIC-FIELD-FOUND TO WS-CREDIT-LIMIT-PRESENT
+           MOVE WS-TEMP-NUMERIC-VALUE TO WS-CREDIT-LIMIT
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+           MOVE '"balance":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-NUMERIC-FIELD
+           MOVE WS-NUMERIC-FIELD-FOUND TO WS-BALANCE-PRESENT
+           MOVE WS-TEMP-NUMERIC-VALUE TO WS-BALANCE
+
            *> Extract name field
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
@@ -260,19 +374,21 @@
                CONTINUE
            END-PERFORM
            
+           MOVE 0 TO WS-EMAIL-PRESENT
            IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               MOVE 1 TO WS-EMAIL-PRESENT
                ADD 9 TO WS-JSON-PARSING-IDX
                MOVE SPACES TO WS-CUSTOMER-EMAIL
                MOVE 0 TO WS-NUMERIC-TEMP
-               
+
                PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
                    OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
-                   
+
                    IF WS-NUMERIC-TEMP < LENGTH OF WS-CUSTOMER-EMAIL
                        MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
                            TO WS-CUSTOMER-EMAIL(WS-NUMERIC-TEMP + 1:1)
                    END-IF
-                   
+
                    ADD 1 TO WS-NUMERIC-TEMP
                END-PERFORM
            END-IF
@@ -371,25 +487,38 @@
            PERFORM EXTRACT-CUSTOMER-FIELD
            MOVE WS-TEMP-FIELD-VALUE TO WS-SEARCH-STATUS
            
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
            MOVE '"minBalance":' TO WS-TEMP-FIELD-NAME
            PERFORM EXTRACT-NUMERIC-FIELD
            MOVE WS-TEMP-NUMERIC-VALUE TO WS-SEARCH-MIN-BALANCE
-           
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
            MOVE '"maxBalance":' TO WS-TEMP-FIELD-NAME
            PERFORM EXTRACT-NUMERIC-FIELD
-           MOVE WS-TEMP-NUMERIC-VALUE TO WS-SEARCH-MAX-BALANCE.
+           MOVE WS-TEMP-NUMERIC-VALUE TO WS-SEARCH-MAX-BALANCE
+
+           MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+           MOVE '"resumeAfterId":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-NUMERIC-FIELD
+           MOVE WS-TEMP-NUMERIC-VALUE TO WS-RESUME-AFTER-ID
+
+           MOVE '"sortBy":' TO WS-TEMP-FIELD-NAME
+           PERFORM EXTRACT-CUSTOMER-FIELD
+           MOVE WS-TEMP-FIELD-VALUE TO WS-SORT-BY.
 
        
        EXTRACT-NUMERIC-FIELD.
+           MOVE 0 TO WS-NUMERIC-FIELD-FOUND
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
-               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:LENGTH OF 
-                   WS-TEMP-FIELD-NAME) 
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:LENGTH OF
+                   WS-TEMP-FIELD-NAME)
                    = WS-TEMP-FIELD-NAME
                CONTINUE
            END-PERFORM
-           
+
            IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               MOVE 1 TO WS-NUMERIC-FIELD-FOUND
                ADD LENGTH OF WS-TEMP-FIELD-NAME TO WS-JSON-PARSING-IDX
                
                MOVE SPACES TO WS-TEMP
@@ -406,7 +535,13 @@
                        TO WS-TEMP(WS-NUMERIC-TEMP:1)
                END-PERFORM
                
-               MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-TEMP-NUMERIC-VALUE
+               IF FUNCTION TRIM(WS-TEMP) IS NUMERIC AND
+                  FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP)) > 0
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMP))
+                       TO WS-TEMP-NUMERIC-VALUE
+               ELSE
+                   MOVE 0 TO WS-TEMP-NUMERIC-VALUE
+               END-IF
            END-IF.
        
        EXTRACT-CUSTOMER-FIELD.
@@ -527,7 +662,30 @@
                    CLOSE CUSTOMER-FILE
                    EXIT PARAGRAPH
            END-READ
-    
+
+           IF WS-BALANCE > WS-CREDIT-LIMIT
+               MOVE "Credit limit exceeded" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE CUSTOMER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-CUSTOMER-EMAIL
+           IF WS-EMAIL-VALID-FLAG = 0
+               MOVE "Invalid email format" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE CUSTOMER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-DUPLICATE-EMAIL
+           IF WS-DUPLICATE-EMAIL-FLAG = 1
+               MOVE "Email address already in use" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE CUSTOMER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE WS-CUSTOMER-ID TO CF-CUSTOMER-ID
            MOVE WS-CUSTOMER-NAME TO CF-CUSTOMER-NAME
            MOVE WS-CUSTOMER-EMAIL TO CF-CUSTOMER-EMAIL
@@ -535,8 +693,8 @@
            MOVE WS-LAST-UPDATE TO CF-LAST-UPDATE
            MOVE WS-ADDRESS TO CF-ADDRESS
            MOVE WS-PHONE TO CF-PHONE
-           MOVE 0 TO CF-CREDIT-LIMIT *> Initialize numeric fields
-           MOVE 0 TO CF-BALANCE
+           MOVE WS-CREDIT-LIMIT TO CF-CREDIT-LIMIT
+           MOVE WS-BALANCE TO CF-BALANCE
            MOVE WS-CREATION-DATE TO CF-CREATION-DATE
            
            WRITE CUSTOMER-RECORD
@@ -552,8 +710,19 @@
                           WS-CUSTOMER-ID DELIMITED BY SIZE
                           '}' DELIMITED BY SIZE
                        INTO WS-RESPONSE
+
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE WS-CUSTOMER-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   MOVE CF-BALANCE TO WS-FMT-BALANCE
+                   STRING "STATUS=" DELIMITED BY SIZE
+                          FUNCTION TRIM(CF-CUSTOMER-STATUS) DELIMITED BY SIZE
+                          ",BAL=" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-FMT-BALANCE) DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
            END-WRITE
-           
+
            CLOSE CUSTOMER-FILE.
        
        UPDATE-CUSTOMER.
@@ -573,30 +742,100 @@
                    MOVE "Customer not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
-                   MOVE WS-CUSTOMER-NAME TO CF-CUSTOMER-NAME
-                   MOVE WS-CUSTOMER-EMAIL TO CF-CUSTOMER-EMAIL
-                   MOVE WS-CUSTOMER-STATUS TO CF-CUSTOMER-STATUS
-                   MOVE WS-LAST-UPDATE TO CF-LAST-UPDATE
-                   MOVE WS-ADDRESS TO CF-ADDRESS
-                   MOVE WS-PHONE TO CF-PHONE
-                   
-                   REWRITE CUSTOMER-RECORD
-                       INVALID KEY
-                           MOVE "Failed to update customer" TO 
-                               WS-ERROR-MESSAGE
-                           PERFORM GENERATE-ERROR-RESPONSE
-                       NOT INVALID KEY
-                           MOVE 1 TO WS-SUCCESS-FLAG
-                           STRING '{"success":true,"message":"Customer updated",'
-                                  '"id":' DELIMITED BY SIZE
-                                  WS-CUSTOMER-ID DELIMITED BY SIZE
-                                  '}' DELIMITED BY SIZE
-                               INTO WS-RESPONSE
-                   END-REWRITE
+                   IF WS-CREDIT-LIMIT-PRESENT = 0
+                       MOVE CF-CREDIT-LIMIT TO WS-CREDIT-LIMIT
+                   END-IF
+                   IF WS-BALANCE-PRESENT = 0
+                       MOVE CF-BALANCE TO WS-BALANCE
+                   END-IF
+                   IF WS-EMAIL-PRESENT = 0
+                       MOVE CF-CUSTOMER-EMAIL TO WS-CUSTOMER-EMAIL
+                   END-IF
+
+                   IF WS-BALANCE > WS-CREDIT-LIMIT
+                       MOVE "Credit limit exceeded" TO WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                   ELSE
+                       IF WS-EMAIL-PRESENT = 0
+                           PERFORM UPDATE-CUSTOMER-RECORD
+                       ELSE
+                           PERFORM VALIDATE-CUSTOMER-EMAIL
+                           IF WS-EMAIL-VALID-FLAG = 0
+                               MOVE "Invalid email format" TO WS-ERROR-MESSAGE
+                               PERFORM GENERATE-ERROR-RESPONSE
+                           ELSE
+                               PERFORM CHECK-DUPLICATE-EMAIL
+                               IF WS-DUPLICATE-EMAIL-FLAG = 1
+                                   MOVE "Email address already in use" TO
+                                       WS-ERROR-MESSAGE
+                                   PERFORM GENERATE-ERROR-RESPONSE
+                               ELSE
+                                   PERFORM UPDATE-CUSTOMER-RECORD
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
            END-READ
-           
+
            CLOSE CUSTOMER-FILE.
-       
+
+       UPDATE-CUSTOMER-RECORD.
+           *> CHECK-DUPLICATE-EMAIL repositions CUSTOMER-FILE and
+           *> overwrites the shared record buffer, so re-read the target
+           *> record fresh before applying the update
+           MOVE WS-ID TO CF-CUSTOMER-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "Customer not found" TO WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+               NOT INVALID KEY
+                       MOVE CF-CUSTOMER-STATUS TO WS-PRIOR-STATUS
+                       MOVE CF-BALANCE TO WS-PRIOR-BALANCE
+
+                       MOVE WS-CUSTOMER-NAME TO CF-CUSTOMER-NAME
+                       MOVE WS-CUSTOMER-EMAIL TO CF-CUSTOMER-EMAIL
+                       MOVE WS-CUSTOMER-STATUS TO CF-CUSTOMER-STATUS
+                       MOVE WS-LAST-UPDATE TO CF-LAST-UPDATE
+                       MOVE WS-ADDRESS TO CF-ADDRESS
+                       MOVE WS-PHONE TO CF-PHONE
+                       MOVE WS-CREDIT-LIMIT TO CF-CREDIT-LIMIT
+                       MOVE WS-BALANCE TO CF-BALANCE
+
+                       REWRITE CUSTOMER-RECORD
+                           INVALID KEY
+                               MOVE "Failed to update customer" TO
+                                   WS-ERROR-MESSAGE
+                               PERFORM GENERATE-ERROR-RESPONSE
+                           NOT INVALID KEY
+                               MOVE 1 TO WS-SUCCESS-FLAG
+                               STRING '{"success":true,"message":"Customer updated",'
+                                      '"id":' DELIMITED BY SIZE
+                                      WS-CUSTOMER-ID DELIMITED BY SIZE
+                                      '}' DELIMITED BY SIZE
+                                   INTO WS-RESPONSE
+
+                               MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                               MOVE WS-CUSTOMER-ID TO WS-AUDIT-KEY
+                               MOVE WS-PRIOR-BALANCE TO WS-FMT-BALANCE
+                               STRING "STATUS=" DELIMITED BY SIZE
+                                      FUNCTION TRIM(WS-PRIOR-STATUS)
+                                          DELIMITED BY SIZE
+                                      ",BAL=" DELIMITED BY SIZE
+                                      FUNCTION TRIM(WS-FMT-BALANCE)
+                                          DELIMITED BY SIZE
+                                   INTO WS-AUDIT-BEFORE
+                               MOVE CF-BALANCE TO WS-FMT-BALANCE
+                               STRING "STATUS=" DELIMITED BY SIZE
+                                      FUNCTION TRIM(CF-CUSTOMER-STATUS)
+                                          DELIMITED BY SIZE
+                                      ",BAL=" DELIMITED BY SIZE
+                                      FUNCTION TRIM(WS-FMT-BALANCE)
+                                          DELIMITED BY SIZE
+                                   INTO WS-AUDIT-AFTER
+                               PERFORM LOG-AUDIT-ENTRY
+                       END-REWRITE
+           END-READ.
+
        DELETE-CUSTOMER.
            OPEN I-O CUSTOMER-FILE
            
@@ -614,20 +853,43 @@
                    MOVE "Customer not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
-                   DELETE CUSTOMER-FILE
+                   PERFORM CHECK-OPEN-TRANSACTIONS
+                   IF WS-OPEN-TRANSACTIONS-FLAG = 1
+                       MOVE "Cannot archive customer with open transactions"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                       CLOSE CUSTOMER-FILE
+                       EXIT PARAGRAPH
+                   END-IF
+
+                   MOVE CF-CUSTOMER-STATUS TO WS-PRIOR-STATUS
+
+                   MOVE "ARCHIVED" TO CF-CUSTOMER-STATUS
+                   MOVE WS-FORMATTED-DATE TO CF-ARCHIVE-DATE
+
+                   REWRITE CUSTOMER-RECORD
                        INVALID KEY
-                           MOVE "Failed to delete customer" TO 
+                           MOVE "Failed to archive customer" TO
                                WS-ERROR-MESSAGE
                            PERFORM GENERATE-ERROR-RESPONSE
                        NOT INVALID KEY
                            MOVE 1 TO WS-SUCCESS-FLAG
                            STRING '{"success":true,"message":"' DELIMITED BY SIZE
-                                  'Customer deleted",' DELIMITED BY SIZE
+                                  'Customer archived",' DELIMITED BY SIZE
                                   '"id":"' DELIMITED BY SIZE
-                                  WS-CUSTOMER-ID DELIMITED BY SIZE
+                                  WS-ID DELIMITED BY SIZE
                                   '"}' DELIMITED BY SIZE
                                INTO WS-RESPONSE
-                   END-DELETE
+
+                           MOVE "DELETE" TO WS-AUDIT-OPERATION
+                           MOVE WS-ID TO WS-AUDIT-KEY
+                           STRING "STATUS=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(WS-PRIOR-STATUS)
+                                      DELIMITED BY SIZE
+                               INTO WS-AUDIT-BEFORE
+                           MOVE "STATUS=ARCHIVED" TO WS-AUDIT-AFTER
+                           PERFORM LOG-AUDIT-ENTRY
+                   END-REWRITE
            END-READ
            
            CLOSE CUSTOMER-FILE.
@@ -650,55 +912,113 @@
            
            MOVE 1 TO WS-SUCCESS-FLAG
            MOVE 0 TO WS-NUMERIC-TEMP *> Counter for records found
-           
-           MOVE LOW-VALUES TO CF-CUSTOMER-ID
-           START CUSTOMER-FILE KEY >= CF-CUSTOMER-ID
-               INVALID KEY
-                   *> No records or error starting, close the array
-                   STRING ']}' DELIMITED BY SIZE
-                       INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
-                   END-STRING
-                   CLOSE CUSTOMER-FILE
-                   EXIT PARAGRAPH *> Exit cleanly if no records
-               NOT INVALID KEY
-                   CONTINUE *> Start successful, proceed to read loop
-           END-START
-           
+           MOVE 0 TO WS-SKIP-DONE
+           MOVE 0 TO WS-SKIP-COUNT
+           IF WS-PAGE-SIZE > 0
+               COMPUTE WS-SKIP-COUNT = (WS-PAGE - 1) * WS-PAGE-SIZE
+           END-IF
+
+           *> resumeAfterId checkpoints directly to the key position
+           *> right after the last-seen ID, so no in-file skip is needed
+           IF WS-RESUME-AFTER-ID > 0
+               MOVE WS-RESUME-AFTER-ID TO CF-CUSTOMER-ID
+               START CUSTOMER-FILE KEY > CF-CUSTOMER-ID
+                   INVALID KEY
+                       STRING ']}' DELIMITED BY SIZE
+                           INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+                       END-STRING
+                       CLOSE CUSTOMER-FILE
+                       EXIT PARAGRAPH
+                   NOT INVALID KEY
+                       CONTINUE
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO CF-CUSTOMER-ID
+               START CUSTOMER-FILE KEY >= CF-CUSTOMER-ID
+                   INVALID KEY
+                       *> No records or error starting, close the array
+                       STRING ']}' DELIMITED BY SIZE
+                           INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+                       END-STRING
+                       CLOSE CUSTOMER-FILE
+                       EXIT PARAGRAPH *> Exit cleanly if no records
+                   NOT INVALID KEY
+                       CONTINUE *> Start successful, proceed to read loop
+               END-START
+           END-IF
+
+           MOVE 0 TO WS-SORT-COUNT
+           MOVE 0 TO WS-TRUNCATED-FLAG
+
            PERFORM UNTIL FILE-STATUS NOT = "00"
                READ CUSTOMER-FILE NEXT
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       IF WS-NUMERIC-TEMP > 0 *> Add comma before second+ record
-                           STRING ',' DELIMITED BY SIZE
-                               INTO WS-RESPONSE
-                               POINTER WS-JSON-PARSING-IDX
-                           END-STRING
+                       IF WS-PAGE-SIZE > 0 AND WS-SKIP-DONE < WS-SKIP-COUNT
+                           ADD 1 TO WS-SKIP-DONE
+                       ELSE
+                           IF WS-PAGE-SIZE > 0 AND WS-NUMERIC-TEMP >= WS-PAGE-SIZE
+                               EXIT PERFORM
+                           END-IF
+                           IF WS-SORT-COUNT >= 200
+                               MOVE 1 TO WS-TRUNCATED-FLAG
+                               EXIT PERFORM
+                           END-IF
+
+                           ADD 1 TO WS-NUMERIC-TEMP
+                           ADD 1 TO WS-SORT-COUNT
+                           MOVE CF-CUSTOMER-ID TO WS-SORT-ID(WS-SORT-COUNT)
+                           MOVE CF-CUSTOMER-NAME TO WS-SORT-NAME(WS-SORT-COUNT)
+                           MOVE CF-CUSTOMER-EMAIL TO
+                               WS-SORT-EMAIL(WS-SORT-COUNT)
+                           MOVE CF-CUSTOMER-STATUS TO
+                               WS-SORT-STATUS(WS-SORT-COUNT)
+                           MOVE CF-BALANCE TO WS-SORT-BALANCE(WS-SORT-COUNT)
                        END-IF
-                       
-                       ADD 1 TO WS-NUMERIC-TEMP
-                       
-                       STRING '{'                              DELIMITED BY SIZE
-                              '"id":'                         DELIMITED BY SIZE
-                              CF-CUSTOMER-ID                   DELIMITED BY SIZE
-                              ',"name":"'                      DELIMITED BY SIZE
-                              FUNCTION TRIM(CF-CUSTOMER-NAME)  DELIMITED BY SIZE
-                              '","email":"'                    DELIMITED BY SIZE
-                              FUNCTION TRIM(CF-CUSTOMER-EMAIL) DELIMITED BY SIZE
-                              '","status":"'                   DELIMITED BY SIZE
-                              FUNCTION TRIM(CF-CUSTOMER-STATUS) DELIMITED BY SIZE
-                              '"}'                             DELIMITED BY SIZE
-                           INTO WS-RESPONSE
-                           POINTER WS-JSON-PARSING-IDX *> Update pointer after each record
-                       END-STRING
                END-READ
            END-PERFORM
-           
+
+           PERFORM SORT-CUSTOMER-TABLE
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I > WS-SORT-COUNT
+               IF WS-SORT-IDX-I > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-JSON-PARSING-IDX
+                   END-STRING
+               END-IF
+
+               STRING '{'                                     DELIMITED BY SIZE
+                      '"id":'                                DELIMITED BY SIZE
+                      WS-SORT-ID(WS-SORT-IDX-I)                DELIMITED BY SIZE
+                      ',"name":"'                             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-NAME(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","email":"'                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-EMAIL(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","status":"'                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-STATUS(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '"}'                                    DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   POINTER WS-JSON-PARSING-IDX
+               END-STRING
+           END-PERFORM
+
            *> Close the JSON array and object
-           STRING ']}' DELIMITED BY SIZE
-               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
-           END-STRING
-               
+           IF WS-TRUNCATED-FLAG = 1
+               STRING '],"truncated":true}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
+               END-STRING
+           ELSE
+               STRING ']}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
+               END-STRING
+           END-IF
+
            CLOSE CUSTOMER-FILE.
        
        SEARCH-CUSTOMERS.
@@ -711,19 +1031,37 @@
                EXIT PARAGRAPH
            END-IF
            
-           MOVE '{"customers":[' TO WS-RESPONSE
+           MOVE 1 TO WS-JSON-PARSING-IDX
+           STRING '{"customers":[' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING
            MOVE 1 TO WS-SUCCESS-FLAG
            MOVE 0 TO WS-NUMERIC-TEMP
-           
-           MOVE LOW-VALUES TO CF-CUSTOMER-ID
-           START CUSTOMER-FILE KEY >= CF-CUSTOMER-ID
-               INVALID KEY
-                   MOVE "Failed to position at start of file" TO 
-                       WS-ERROR-MESSAGE
-                   PERFORM GENERATE-ERROR-RESPONSE
-                   CLOSE CUSTOMER-FILE
-                   EXIT PARAGRAPH
-           END-START
+           MOVE 0 TO WS-SORT-COUNT
+           MOVE 0 TO WS-TRUNCATED-FLAG
+
+           IF WS-RESUME-AFTER-ID > 0
+               MOVE WS-RESUME-AFTER-ID TO CF-CUSTOMER-ID
+               START CUSTOMER-FILE KEY > CF-CUSTOMER-ID
+                   INVALID KEY
+                       MOVE "Failed to position at start of file" TO
+                           WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                       CLOSE CUSTOMER-FILE
+                       EXIT PARAGRAPH
+               END-START
+           ELSE
+               MOVE LOW-VALUES TO CF-CUSTOMER-ID
+               START CUSTOMER-FILE KEY >= CF-CUSTOMER-ID
+                   INVALID KEY
+                       MOVE "Failed to position at start of file" TO
+                           WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                       CLOSE CUSTOMER-FILE
+                       EXIT PARAGRAPH
+               END-START
+           END-IF
            
            PERFORM UNTIL FILE-STATUS NOT = "00"
                READ CUSTOMER-FILE NEXT
@@ -732,43 +1070,70 @@
                    NOT AT END
                        PERFORM CHECK-SEARCH-MATCH
                        IF WS-SEARCH-MATCH-FLAG = 1
-                           IF WS-NUMERIC-TEMP > 0
-                               STRING ',' DELIMITED BY SIZE
-                                   INTO WS-RESPONSE(
-                                       WS-JSON-PARSING-IDX:)
-                               ADD 1 TO WS-JSON-PARSING-IDX
+                           IF WS-SORT-COUNT < 200
+                               ADD 1 TO WS-NUMERIC-TEMP
+                               ADD 1 TO WS-SORT-COUNT
+                               MOVE CF-CUSTOMER-ID TO WS-SORT-ID(WS-SORT-COUNT)
+                               MOVE CF-CUSTOMER-NAME TO
+                                   WS-SORT-NAME(WS-SORT-COUNT)
+                               MOVE CF-CUSTOMER-EMAIL TO
+                                   WS-SORT-EMAIL(WS-SORT-COUNT)
+                               MOVE CF-CUSTOMER-STATUS TO
+                                   WS-SORT-STATUS(WS-SORT-COUNT)
+                               MOVE CF-BALANCE TO
+                                   WS-SORT-BALANCE(WS-SORT-COUNT)
+                           ELSE
+                               MOVE 1 TO WS-TRUNCATED-FLAG
                            END-IF
-                           
-                           ADD 1 TO WS-NUMERIC-TEMP
-                           
-                           MOVE CF-BALANCE TO WS-FMT-BALANCE
-                           MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO
-                               WS-BALANCE-JSON
-
-                           STRING '{"id":' DELIMITED BY SIZE
-                                  CF-CUSTOMER-ID DELIMITED BY SIZE
-                                  ',"name":"' DELIMITED BY SIZE
-                                  FUNCTION TRIM(CF-CUSTOMER-NAME) 
-                                   DELIMITED BY SIZE
-                                       '","email":"' DELIMITED BY SIZE
-                                  FUNCTION TRIM(CF-CUSTOMER-EMAIL) 
-                                   DELIMITED BY SIZE
-                                       '","status":"' DELIMITED BY SIZE
-                                  FUNCTION TRIM(CF-CUSTOMER-STATUS) 
-                                   DELIMITED BY SIZE
-                                       '","balance":' DELIMITED BY SIZE
-                                  FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
-                                  '}' DELIMITED BY SIZE
-                               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
                        END-IF
                END-READ
            END-PERFORM
-           
-           STRING ']}' DELIMITED BY SIZE
-               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
-               
+
+           PERFORM SORT-CUSTOMER-TABLE
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I > WS-SORT-COUNT
+               IF WS-SORT-IDX-I > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-JSON-PARSING-IDX
+                   END-STRING
+               END-IF
+
+               MOVE WS-SORT-BALANCE(WS-SORT-IDX-I) TO WS-FMT-BALANCE
+               MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO WS-BALANCE-JSON
+
+               STRING '{"id":' DELIMITED BY SIZE
+                      WS-SORT-ID(WS-SORT-IDX-I) DELIMITED BY SIZE
+                      ',"name":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-NAME(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","email":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-EMAIL(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","status":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-STATUS(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","balance":' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
+                      '}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   POINTER WS-JSON-PARSING-IDX
+               END-STRING
+           END-PERFORM
+
+           IF WS-TRUNCATED-FLAG = 1
+               STRING '],"truncated":true}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+               END-STRING
+           ELSE
+               STRING ']}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+               END-STRING
+           END-IF
+
            CLOSE CUSTOMER-FILE.
-       
+
        CHECK-SEARCH-MATCH.
            MOVE 1 TO WS-SEARCH-MATCH-FLAG
            
@@ -908,6 +1273,300 @@
                
            CLOSE TRANSACTION-FILE.
        
+       GENERATE-AGING-REPORT.
+           OPEN INPUT CUSTOMER-FILE
+
+           IF FILE-STATUS NOT = "00"
+               MOVE "Failed to open customer file" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE CUSTOMER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+
+           IF FILE-STATUS NOT = "00"
+               MOVE "Failed to open transaction file" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE CUSTOMER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-JSON-PARSING-IDX
+           STRING '{"agingReport":[' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING
+
+           MOVE 1 TO WS-SUCCESS-FLAG
+           MOVE 0 TO WS-NUMERIC-TEMP
+
+           MOVE LOW-VALUES TO CF-CUSTOMER-ID
+           START CUSTOMER-FILE KEY >= CF-CUSTOMER-ID
+               INVALID KEY
+                   STRING ']}' DELIMITED BY SIZE
+                       INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+                   END-STRING
+                   CLOSE CUSTOMER-FILE
+                   CLOSE TRANSACTION-FILE
+                   EXIT PARAGRAPH
+               NOT INVALID KEY
+                   CONTINUE
+           END-START
+
+           MOVE 0 TO WS-CUST-EOF-FLAG
+           PERFORM UNTIL WS-CUST-EOF-FLAG = 1
+               READ CUSTOMER-FILE NEXT
+                   AT END
+                       MOVE 1 TO WS-CUST-EOF-FLAG
+                   NOT AT END
+                       IF WS-NUMERIC-TEMP > 0
+                           STRING ',' DELIMITED BY SIZE
+                               INTO WS-RESPONSE
+                               POINTER WS-JSON-PARSING-IDX
+                           END-STRING
+                       END-IF
+
+                       ADD 1 TO WS-NUMERIC-TEMP
+                       PERFORM BUILD-CUSTOMER-AGING-BUCKETS
+                       PERFORM APPEND-CUSTOMER-AGING-JSON
+               END-READ
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+           END-STRING
+
+           CLOSE CUSTOMER-FILE
+           CLOSE TRANSACTION-FILE.
+
+       BUILD-CUSTOMER-AGING-BUCKETS.
+           MOVE 0 TO WS-AGE-0-30 WS-AGE-31-60 WS-AGE-61-90 WS-AGE-90-PLUS
+
+           MOVE CF-CUSTOMER-ID TO TF-CUSTOMER-ID
+           MOVE LOW-VALUES TO TF-TRANSACTION-ID
+
+           MOVE 0 TO WS-TRANS-EOF-FLAG
+           START TRANSACTION-FILE KEY = TF-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL WS-TRANS-EOF-FLAG = 1
+                       READ TRANSACTION-FILE NEXT
+                           AT END
+                               MOVE 1 TO WS-TRANS-EOF-FLAG
+                           NOT AT END
+                               IF TF-CUSTOMER-ID NOT = CF-CUSTOMER-ID
+                                   MOVE 1 TO WS-TRANS-EOF-FLAG
+                               ELSE
+                                   IF TF-STATUS NOT = "CLOSED"
+                                       PERFORM
+                                           COMPUTE-TRANSACTION-AGE-BUCKET
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       COMPUTE-TRANSACTION-AGE-BUCKET.
+           STRING TF-DATE(1:4) TF-DATE(6:2) TF-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-AGING-DATE-BUILD
+           MOVE WS-AGING-DATE-BUILD TO WS-AGING-DATE-NUM
+
+           COMPUTE WS-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM) -
+               FUNCTION INTEGER-OF-DATE(WS-AGING-DATE-NUM)
+
+           EVALUATE TRUE
+               WHEN WS-AGE-DAYS <= 30
+                   ADD TF-AMOUNT TO WS-AGE-0-30
+               WHEN WS-AGE-DAYS <= 60
+                   ADD TF-AMOUNT TO WS-AGE-31-60
+               WHEN WS-AGE-DAYS <= 90
+                   ADD TF-AMOUNT TO WS-AGE-61-90
+               WHEN OTHER
+                   ADD TF-AMOUNT TO WS-AGE-90-PLUS
+           END-EVALUATE.
+
+       APPEND-CUSTOMER-AGING-JSON.
+           MOVE CF-BALANCE TO WS-FMT-BALANCE
+           MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO WS-BALANCE-JSON
+
+           STRING '{"id":' DELIMITED BY SIZE
+                  CF-CUSTOMER-ID DELIMITED BY SIZE
+                  ',"balance":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
+                  ',"aging":{"0-30":' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING
+
+           MOVE WS-AGE-0-30 TO WS-FMT-BALANCE
+           MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO WS-BALANCE-JSON
+           STRING FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
+                  ',"31-60":' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING
+
+           MOVE WS-AGE-31-60 TO WS-FMT-BALANCE
+           MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO WS-BALANCE-JSON
+           STRING FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
+                  ',"61-90":' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING
+
+           MOVE WS-AGE-61-90 TO WS-FMT-BALANCE
+           MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO WS-BALANCE-JSON
+           STRING FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
+                  ',"90+":' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING
+
+           MOVE WS-AGE-90-PLUS TO WS-FMT-BALANCE
+           MOVE FUNCTION TRIM(WS-FMT-BALANCE LEADING) TO WS-BALANCE-JSON
+           STRING FUNCTION TRIM(WS-BALANCE-JSON) DELIMITED BY SIZE
+                  '}}' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-JSON-PARSING-IDX
+           END-STRING.
+
+       CHECK-OPEN-TRANSACTIONS.
+           MOVE 0 TO WS-OPEN-TRANSACTIONS-FLAG
+           OPEN INPUT TRANSACTION-FILE
+
+           IF FILE-STATUS NOT = "00"
+               *> No transaction file (or empty) means nothing can be open
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ID TO TF-CUSTOMER-ID
+           START TRANSACTION-FILE KEY = TF-CUSTOMER-ID
+               INVALID KEY
+                   CLOSE TRANSACTION-FILE
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FILE-STATUS NOT = "00"
+               READ TRANSACTION-FILE NEXT
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF TF-CUSTOMER-ID NOT = WS-ID
+                           EXIT PERFORM
+                       END-IF
+                       IF TF-STATUS NOT = "CLOSED"
+                           MOVE 1 TO WS-OPEN-TRANSACTIONS-FLAG
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE.
+
+       SORT-CUSTOMER-TABLE.
+           *> Simple in-memory bubble sort over the buffered result page,
+           *> since this repo has no COBOL SORT-verb precedent to follow
+           IF WS-SORT-BY = SPACES OR WS-SORT-COUNT < 2
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I >= WS-SORT-COUNT
+               MOVE 0 TO WS-SORT-SWAP-FLAG
+               PERFORM VARYING WS-SORT-IDX-J FROM 1 BY 1
+                   UNTIL WS-SORT-IDX-J > WS-SORT-COUNT - WS-SORT-IDX-I
+                   MOVE 0 TO WS-SORT-COMPARE-FLAG
+
+                   EVALUATE TRUE
+                       WHEN WS-SORT-BY = "balance"
+                           IF WS-SORT-BALANCE(WS-SORT-IDX-J) >
+                              WS-SORT-BALANCE(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "name"
+                           IF WS-SORT-NAME(WS-SORT-IDX-J) >
+                              WS-SORT-NAME(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "email"
+                           IF WS-SORT-EMAIL(WS-SORT-IDX-J) >
+                              WS-SORT-EMAIL(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "status"
+                           IF WS-SORT-STATUS(WS-SORT-IDX-J) >
+                              WS-SORT-STATUS(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                   END-EVALUATE
+
+                   IF WS-SORT-COMPARE-FLAG = 1
+                       MOVE WS-SORT-ENTRY(WS-SORT-IDX-J) TO WS-SORT-ENTRY-TEMP
+                       MOVE WS-SORT-ENTRY(WS-SORT-IDX-J + 1) TO
+                           WS-SORT-ENTRY(WS-SORT-IDX-J)
+                       MOVE WS-SORT-ENTRY-TEMP TO
+                           WS-SORT-ENTRY(WS-SORT-IDX-J + 1)
+                       MOVE 1 TO WS-SORT-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-SWAP-FLAG = 0
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-CUSTOMER-EMAIL.
+           MOVE 1 TO WS-EMAIL-VALID-FLAG
+
+           IF WS-CUSTOMER-EMAIL = SPACES
+               MOVE 0 TO WS-EMAIL-VALID-FLAG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-NUMERIC-TEMP
+           INSPECT WS-CUSTOMER-EMAIL TALLYING WS-NUMERIC-TEMP FOR ALL "@"
+           IF WS-NUMERIC-TEMP NOT = 1
+               MOVE 0 TO WS-EMAIL-VALID-FLAG
+           END-IF
+
+           MOVE 0 TO WS-NUMERIC-TEMP
+           INSPECT WS-CUSTOMER-EMAIL TALLYING WS-NUMERIC-TEMP FOR ALL "."
+           IF WS-NUMERIC-TEMP = 0
+               MOVE 0 TO WS-EMAIL-VALID-FLAG
+           END-IF
+
+           IF WS-CUSTOMER-EMAIL(1:1) = "@" OR WS-CUSTOMER-EMAIL(1:1) = "."
+               MOVE 0 TO WS-EMAIL-VALID-FLAG
+           END-IF.
+
+       CHECK-DUPLICATE-EMAIL.
+           *> Full-file scan since CUSTOMER-FILE has no alternate key on
+           *> CF-CUSTOMER-EMAIL (unlike USER-FILE's UF-EMAIL), following
+           *> the same full-scan pattern TODO-LIST already uses for its
+           *> duplicate-description check
+           MOVE 0 TO WS-DUPLICATE-EMAIL-FLAG
+           MOVE LOW-VALUES TO CF-CUSTOMER-ID
+           START CUSTOMER-FILE KEY >= CF-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL FILE-STATUS NOT = "00"
+                       OR WS-DUPLICATE-EMAIL-FLAG = 1
+                       READ CUSTOMER-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF FUNCTION TRIM(CF-CUSTOMER-EMAIL) =
+                                  FUNCTION TRIM(WS-CUSTOMER-EMAIL)
+                                  AND CF-CUSTOMER-ID NOT = WS-ID
+                                   MOVE 1 TO WS-DUPLICATE-EMAIL-FLAG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
        GENERATE-CUSTOMER-JSON.
            MOVE CF-CREDIT-LIMIT TO WS-FMT-CREDIT-LIMIT
            MOVE CF-BALANCE TO WS-FMT-BALANCE
@@ -937,6 +1596,25 @@
                   '"}' DELIMITED BY SIZE
                INTO WS-RESPONSE.
        
+       LOG-AUDIT-ENTRY.
+           MOVE WS-FORMATTED-DATE TO AF-TIMESTAMP
+           MOVE "CUSTOMER-DATABASE" TO AF-PROGRAM
+           MOVE WS-AUDIT-OPERATION TO AF-OPERATION
+           MOVE WS-AUDIT-KEY TO AF-RECORD-KEY
+           MOVE WS-AUDIT-BEFORE TO AF-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER TO AF-AFTER-VALUE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-FILE-STATUS = "00"
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
        GENERATE-ERROR-RESPONSE.
            STRING '{"success":false,"error":"' DELIMITED BY SIZE
                   FUNCTION TRIM(WS-ERROR-MESSAGE) DELIMITED BY SIZE
