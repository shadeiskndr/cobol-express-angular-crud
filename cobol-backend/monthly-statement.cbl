@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHLY-STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO EXTERNAL DD_TRANSACTION_FILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TF-TRANSACTION-ID
+           ALTERNATE RECORD KEY IS TF-CUSTOMER-ID WITH DUPLICATES
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT STATEMENT-FILE ASSIGN TO EXTERNAL DD_MONTHLY_STATEMENT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TF-TRANSACTION-ID      PIC 9(10).
+          05 TF-CUSTOMER-ID         PIC 9(5).
+          05 TF-DATE                PIC X(10).
+          05 TF-AMOUNT              PIC S9(7)V99.
+          05 TF-TYPE                PIC X(10).
+          05 TF-DESCRIPTION         PIC X(100).
+          05 TF-STATUS              PIC X(10).
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-RECORD          PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS               PIC XX VALUE SPACES.
+       01 REPORT-FILE-STATUS        PIC XX VALUE SPACES.
+
+       01 WS-STATEMENT-CUSTOMER-ID  PIC 9(5).
+       01 WS-STATEMENT-MONTH        PIC X(7).
+
+       01 WS-EOF-FLAG               PIC 9 VALUE 0.
+       01 WS-TRANSACTION-COUNT      PIC 9(7) VALUE 0.
+
+       01 WS-OPENING-BALANCE        PIC S9(9)V99 VALUE 0.
+       01 WS-CLOSING-BALANCE        PIC S9(9)V99 VALUE 0.
+
+       01 WS-TYPE-TABLE-COUNT       PIC 9(3) VALUE 0.
+       01 WS-TYPE-TABLE OCCURS 20 TIMES.
+          05 WS-TYPE-NAME           PIC X(10).
+          05 WS-TYPE-TOTAL          PIC S9(9)V99.
+       01 WS-TYPE-IDX               PIC 9(3).
+       01 WS-TYPE-FOUND-FLAG        PIC 9.
+
+       01 WS-STMT-LINE              PIC X(300).
+       01 WS-RPT-ID-TEXT            PIC X(10).
+       01 WS-RPT-AMOUNT             PIC -ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-procedure
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM COMPUTE-OPENING-BALANCE
+           PERFORM WRITE-STATEMENT-HEADER
+           PERFORM PROCESS-PERIOD-TRANSACTIONS
+           PERFORM WRITE-TYPE-SUBTOTALS
+           PERFORM WRITE-CLOSING-BALANCE
+           PERFORM CLEANUP-AND-EXIT
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           ACCEPT WS-STATEMENT-CUSTOMER-ID
+           ACCEPT WS-STATEMENT-MONTH
+
+           OPEN INPUT TRANSACTION-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Failed to open transaction file, status "
+                   FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Failed to open statement file, status "
+                   REPORT-FILE-STATUS
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF.
+
+       COMPUTE-OPENING-BALANCE.
+           MOVE 0 TO WS-OPENING-BALANCE
+           MOVE WS-STATEMENT-CUSTOMER-ID TO TF-CUSTOMER-ID
+           MOVE LOW-VALUES TO TF-TRANSACTION-ID
+
+           START TRANSACTION-FILE KEY = TF-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 0 TO WS-EOF-FLAG
+                   PERFORM UNTIL WS-EOF-FLAG = 1
+                       READ TRANSACTION-FILE NEXT
+                           AT END
+                               MOVE 1 TO WS-EOF-FLAG
+                           NOT AT END
+                               IF TF-CUSTOMER-ID NOT =
+                                  WS-STATEMENT-CUSTOMER-ID
+                                   MOVE 1 TO WS-EOF-FLAG
+                               ELSE
+                                   IF TF-DATE(1:7) < WS-STATEMENT-MONTH
+                                       ADD TF-AMOUNT TO WS-OPENING-BALANCE
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE WS-STATEMENT-CUSTOMER-ID TO WS-RPT-ID-TEXT
+           MOVE SPACES TO WS-STMT-LINE
+           STRING "Monthly Statement for Customer " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RPT-ID-TEXT) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  WS-STATEMENT-MONTH DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING
+           WRITE STATEMENT-RECORD FROM WS-STMT-LINE
+
+           MOVE WS-OPENING-BALANCE TO WS-RPT-AMOUNT
+           MOVE SPACES TO WS-STMT-LINE
+           STRING "Opening Balance: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RPT-AMOUNT) DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING
+           WRITE STATEMENT-RECORD FROM WS-STMT-LINE
+
+           MOVE "TransactionID,Date,Amount,Type,Description,Status"
+               TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+       PROCESS-PERIOD-TRANSACTIONS.
+           MOVE WS-STATEMENT-CUSTOMER-ID TO TF-CUSTOMER-ID
+           MOVE LOW-VALUES TO TF-TRANSACTION-ID
+
+           START TRANSACTION-FILE KEY = TF-CUSTOMER-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 0 TO WS-EOF-FLAG
+                   PERFORM UNTIL WS-EOF-FLAG = 1
+                       READ TRANSACTION-FILE NEXT
+                           AT END
+                               MOVE 1 TO WS-EOF-FLAG
+                           NOT AT END
+                               IF TF-CUSTOMER-ID NOT =
+                                  WS-STATEMENT-CUSTOMER-ID
+                                   MOVE 1 TO WS-EOF-FLAG
+                               ELSE
+                                   IF TF-DATE(1:7) = WS-STATEMENT-MONTH
+                                       PERFORM WRITE-TRANSACTION-LINE
+                                       PERFORM ACCUMULATE-TYPE-SUBTOTAL
+                                       ADD TF-AMOUNT TO WS-CLOSING-BALANCE
+                                       ADD 1 TO WS-TRANSACTION-COUNT
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+
+           ADD WS-OPENING-BALANCE TO WS-CLOSING-BALANCE.
+
+       WRITE-TRANSACTION-LINE.
+           MOVE TF-TRANSACTION-ID TO WS-RPT-ID-TEXT
+           MOVE TF-AMOUNT TO WS-RPT-AMOUNT
+           MOVE SPACES TO WS-STMT-LINE
+           STRING FUNCTION TRIM(WS-RPT-ID-TEXT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-DATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RPT-AMOUNT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-TYPE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-DESCRIPTION) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING
+           WRITE STATEMENT-RECORD FROM WS-STMT-LINE.
+
+       ACCUMULATE-TYPE-SUBTOTAL.
+           MOVE 0 TO WS-TYPE-FOUND-FLAG
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > WS-TYPE-TABLE-COUNT
+               IF WS-TYPE-NAME(WS-TYPE-IDX) = TF-TYPE
+                   ADD TF-AMOUNT TO WS-TYPE-TOTAL(WS-TYPE-IDX)
+                   MOVE 1 TO WS-TYPE-FOUND-FLAG
+               END-IF
+           END-PERFORM
+
+           IF WS-TYPE-FOUND-FLAG = 0
+               AND WS-TYPE-TABLE-COUNT < 20
+               ADD 1 TO WS-TYPE-TABLE-COUNT
+               MOVE TF-TYPE TO WS-TYPE-NAME(WS-TYPE-TABLE-COUNT)
+               MOVE TF-AMOUNT TO WS-TYPE-TOTAL(WS-TYPE-TABLE-COUNT)
+           END-IF.
+
+       WRITE-TYPE-SUBTOTALS.
+           MOVE "Subtotals By Type:" TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > WS-TYPE-TABLE-COUNT
+               MOVE WS-TYPE-TOTAL(WS-TYPE-IDX) TO WS-RPT-AMOUNT
+               MOVE SPACES TO WS-STMT-LINE
+               STRING FUNCTION TRIM(WS-TYPE-NAME(WS-TYPE-IDX))
+                          DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RPT-AMOUNT) DELIMITED BY SIZE
+                   INTO WS-STMT-LINE
+               END-STRING
+               WRITE STATEMENT-RECORD FROM WS-STMT-LINE
+           END-PERFORM.
+
+       WRITE-CLOSING-BALANCE.
+           MOVE WS-CLOSING-BALANCE TO WS-RPT-AMOUNT
+           MOVE SPACES TO WS-STMT-LINE
+           STRING "Closing Balance: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RPT-AMOUNT) DELIMITED BY SIZE
+               INTO WS-STMT-LINE
+           END-STRING
+           WRITE STATEMENT-RECORD FROM WS-STMT-LINE.
+
+       CLEANUP-AND-EXIT.
+           CLOSE TRANSACTION-FILE
+           CLOSE STATEMENT-FILE
+           DISPLAY "Monthly statement complete: " WS-TRANSACTION-COUNT
+               " transactions".
