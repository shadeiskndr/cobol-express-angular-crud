@@ -9,7 +9,11 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS TF-TODO-ID
            FILE STATUS IS FILE-STATUS.
-       
+
+           SELECT AUDIT-FILE ASSIGN TO EXTERNAL DD_AUDIT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TODO-FILE.
@@ -21,11 +25,28 @@
           05 TF-STATUS              PIC X(10).
           05 TF-CREATION-DATE       PIC X(10).
           05 TF-LAST-UPDATE         PIC X(10).
-       
+          05 TF-RECURRING           PIC X(3).
+          05 TF-RECURRING-INTERVAL  PIC 9(3).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AF-TIMESTAMP           PIC X(10).
+          05 AF-PROGRAM             PIC X(20).
+          05 AF-OPERATION           PIC X(10).
+          05 AF-RECORD-KEY          PIC X(10).
+          05 AF-BEFORE-VALUE        PIC X(60).
+          05 AF-AFTER-VALUE         PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS               PIC XX VALUE SPACES.
-       
-       01 WS-INPUT-BUFFER           PIC X(1000).
+       01 AUDIT-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-AUDIT-OPERATION        PIC X(10).
+       01 WS-AUDIT-KEY              PIC X(10).
+       01 WS-AUDIT-BEFORE           PIC X(60).
+       01 WS-AUDIT-AFTER            PIC X(60).
+       01 WS-PRIOR-STATUS           PIC X(10).
+
+       01 WS-INPUT-BUFFER           PIC X(12000).
        01 WS-OPERATION              PIC X(15).
        01 WS-ID                     PIC 9(5).
        
@@ -37,7 +58,9 @@
           05 WS-STATUS              PIC X(10).
           05 WS-CREATION-DATE       PIC X(10).
           05 WS-LAST-UPDATE         PIC X(10).
-       
+          05 WS-RECURRING           PIC X(3).
+          05 WS-RECURRING-INTERVAL  PIC 9(3).
+
        01 WS-SEARCH-CRITERIA.
           05 WS-SEARCH-DESCRIPTION  PIC X(100) VALUE SPACES.
           05 WS-SEARCH-STATUS       PIC X(10) VALUE SPACES.
@@ -54,7 +77,7 @@
        
        01 WS-FORMATTED-DATE         PIC X(10).
        
-       01 WS-JSON-PARSING-IDX       PIC 9(4) COMP.
+       01 WS-JSON-PARSING-IDX       PIC 9(5) COMP.
        01 WS-TEMP                   PIC X(100).
        01 WS-NUMERIC-TEMP           PIC 9(10).
        
@@ -63,6 +86,27 @@
        
        01 WS-SEARCH-MATCH-FLAG      PIC 9 VALUE 0.
 
+       01 WS-SORT-BY                PIC X(20) VALUE SPACES.
+       01 WS-SORT-COUNT             PIC 9(3) VALUE 0.
+       01 WS-SORT-IDX-I             PIC 9(3) VALUE 0.
+       01 WS-SORT-IDX-J             PIC 9(3) VALUE 0.
+       01 WS-SORT-SWAP-FLAG         PIC 9 VALUE 0.
+       01 WS-SORT-COMPARE-FLAG      PIC 9 VALUE 0.
+       01 WS-TRUNCATED-FLAG         PIC 9 VALUE 0.
+       01 WS-SORT-TABLE.
+          05 WS-SORT-ENTRY OCCURS 200 TIMES.
+             10 WS-SORT-ID           PIC 9(5).
+             10 WS-SORT-DESCRIPTION  PIC X(100).
+             10 WS-SORT-DUE-DATE     PIC X(10).
+             10 WS-SORT-ESTIMATED-TIME PIC 9(4).
+             10 WS-SORT-STATUS       PIC X(10).
+       01 WS-SORT-ENTRY-TEMP.
+          05 WS-SORT-TEMP-ID          PIC 9(5).
+          05 WS-SORT-TEMP-DESCRIPTION PIC X(100).
+          05 WS-SORT-TEMP-DUE-DATE    PIC X(10).
+          05 WS-SORT-TEMP-ESTIMATED-TIME PIC 9(4).
+          05 WS-SORT-TEMP-STATUS      PIC X(10).
+
        01 WS-TEMP-FIELD-NAME        PIC X(25).
        01 WS-TEMP-FIELD-VALUE       PIC X(100).
        01 WS-TEMP-NUMERIC-VALUE     PIC 9(4).
@@ -74,7 +118,36 @@
 
        01 WS-TRIMMED-FIELD-NAME     PIC X(25).
        01 WS-FIELD-NAME-LEN         PIC 9(2) COMP.
-       
+
+       01 WS-TODAY-DATE-NUM         PIC 9(8).
+       01 WS-DUE-DATE-BUILD         PIC X(8).
+       01 WS-DUE-DATE-NUM           PIC 9(8).
+       01 WS-OVERDUE-COUNT          PIC 9(7) VALUE 0.
+       01 WS-OVERDUE-COUNT-JSON     PIC X(20).
+
+       01 WS-DUPLICATE-FOUND        PIC 9 VALUE 0.
+       01 WS-MAX-TODO-ID            PIC 9(5) VALUE 0.
+       01 WS-NEXT-TODO-ID           PIC 9(5) VALUE 0.
+       01 WS-NEXT-DUE-DATE-BUILD    PIC X(8).
+       01 WS-NEXT-DUE-DATE-INTEGER  PIC S9(9) COMP.
+       01 WS-NEXT-DUE-DATE-NUM      PIC 9(8).
+       01 WS-RECUR-DUE-DATE         PIC X(10).
+       01 WS-RECUR-RECURRING-INTERVAL PIC 9(3).
+       01 WS-RECUR-DESCRIPTION      PIC X(100).
+       01 WS-RECUR-ESTIMATED-TIME   PIC 9(4).
+       01 WS-RECUR-RECURRING        PIC X(3).
+
+       01 WS-BULK-OUTER-BUFFER      PIC X(12000).
+       01 WS-BULK-ITEM-BUFFER       PIC X(1000).
+       01 WS-BULK-SCAN-IDX          PIC 9(5) COMP.
+       01 WS-BULK-ITEM-LEN          PIC 9(4) COMP.
+       01 WS-BULK-DEPTH             PIC 9(2) COMP.
+       01 WS-BULK-ITEM-COUNT        PIC 9(3) VALUE 0.
+       01 WS-BULK-ITEM-SUCCESS      PIC 9 VALUE 0.
+       01 WS-BULK-SUCCESS-JSON      PIC X(5) VALUE "false".
+       01 WS-BULK-ITEM-MESSAGE      PIC X(60) VALUE SPACES.
+       01 WS-BULK-RESPONSE-IDX      PIC 9(4) COMP.
+
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-procedure
        MAIN-PROCEDURE.
@@ -94,10 +167,23 @@
            MOVE "-" TO WS-FORMATTED-DATE(5:1)
            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2)
            MOVE "-" TO WS-FORMATTED-DATE(8:1)
-           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2).
-       
+           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2)
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DATE-NUM.
+
        PROCESS-REQUEST.
            ACCEPT WS-INPUT-BUFFER
+
+           *> ACCEPT silently truncates input past WS-INPUT-BUFFER's
+           *> length; if the buffer is packed all the way to its last
+           *> byte the payload was almost certainly cut off, so reject
+           *> it instead of parsing a corrupted request
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-BUFFER)) >=
+               LENGTH OF WS-INPUT-BUFFER
+               MOVE "Payload too large" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
            PERFORM PARSE-JSON-REQUEST
            
            EVALUATE WS-OPERATION
@@ -113,11 +199,17 @@
                    PERFORM LIST-TODOS
                WHEN "SEARCH"
                    PERFORM SEARCH-TODOS
+               WHEN "OVERDUE_SWEEP"
+                   PERFORM SWEEP-OVERDUE-TODOS
+               WHEN "BULK_CREATE"
+                   PERFORM BULK-CREATE-TODOS
+               WHEN "BULK_UPDATE"
+                   PERFORM BULK-UPDATE-TODOS
                WHEN OTHER
                    MOVE "Invalid operation" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
            END-EVALUATE.
-       
+
        PARSE-JSON-REQUEST.
            PERFORM EXTRACT-OPERATION
            EVALUATE WS-OPERATION
@@ -130,6 +222,12 @@
                    PERFORM EXTRACT-TODO-DATA
                WHEN "SEARCH"
                    PERFORM EXTRACT-SEARCH-CRITERIA
+           END-EVALUATE
+
+           EVALUATE WS-OPERATION
+               WHEN "LIST"
+               WHEN "SEARCH"
+                   PERFORM EXTRACT-SORT-BY
            END-EVALUATE.
        
        EXTRACT-OPERATION.
@@ -271,9 +369,14 @@
                    ADD 1 TO WS-NUMERIC-TEMP
                END-PERFORM
                
-               MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-ESTIMATED-TIME
+               IF FUNCTION TRIM(WS-TEMP) IS NUMERIC
+                   AND FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP)) > 0
+                   MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-ESTIMATED-TIME
+               ELSE
+                   MOVE 0 TO WS-ESTIMATED-TIME
+               END-IF
            END-IF
-           
+
            *> Extract status field
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
@@ -298,15 +401,59 @@
                END-PERFORM
            END-IF
            
+           *> Extract recurring field
+           MOVE "NO" TO WS-RECURRING
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:12) = '"recurring":'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               IF WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + 12:4) = 'true'
+                   MOVE "YES" TO WS-RECURRING
+               END-IF
+           END-IF
+
+           *> Extract recurringIntervalDays field
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:24) = '"recurringIntervalDays":'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 24 TO WS-JSON-PARSING-IDX
+               MOVE SPACES TO WS-TEMP
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = ','
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '}'
+
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-TEMP
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-TEMP(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+
+               IF FUNCTION TRIM(WS-TEMP) IS NUMERIC
+                   AND FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP)) > 0
+                   MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-RECURRING-INTERVAL
+               END-IF
+           END-IF
+
            MOVE WS-FORMATTED-DATE TO WS-LAST-UPDATE
-           
+
            IF WS-OPERATION = "CREATE"
                MOVE WS-FORMATTED-DATE TO WS-CREATION-DATE
                IF WS-STATUS = SPACES
                    MOVE "PENDING" TO WS-STATUS
                END-IF
            END-IF.
-       
+
        EXTRACT-SEARCH-CRITERIA.
            INITIALIZE WS-SEARCH-CRITERIA
            
@@ -364,11 +511,11 @@
                    ADD 1 TO WS-NUMERIC-TEMP
                END-PERFORM
                
-               IF WS-TEMP NOT = SPACES
+               IF WS-TEMP NOT = SPACES AND FUNCTION TRIM(WS-TEMP) IS NUMERIC
                    MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-SEARCH-MIN-TIME
                END-IF
            END-IF
-           
+
            *> Extract maxTime field
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
@@ -393,11 +540,11 @@
                    ADD 1 TO WS-NUMERIC-TEMP
                END-PERFORM
                
-               IF WS-TEMP NOT = SPACES
+               IF WS-TEMP NOT = SPACES AND FUNCTION TRIM(WS-TEMP) IS NUMERIC
                    MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-SEARCH-MAX-TIME
                END-IF
            END-IF
-           
+
            *> Extract estimatedTime field (if present, use it for both min and max)
            PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
                UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
@@ -422,12 +569,88 @@
                    ADD 1 TO WS-NUMERIC-TEMP
                END-PERFORM
                
-               IF WS-TEMP NOT = SPACES
+               IF WS-TEMP NOT = SPACES AND FUNCTION TRIM(WS-TEMP) IS NUMERIC
                    MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-SEARCH-MIN-TIME
                    MOVE FUNCTION NUMVAL(WS-TEMP) TO WS-SEARCH-MAX-TIME
                END-IF
            END-IF.
            
+       EXTRACT-SORT-BY.
+           MOVE SPACES TO WS-SORT-BY
+
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:10) = '"sortBy":"'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 10 TO WS-JSON-PARSING-IDX
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
+
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-SORT-BY
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-SORT-BY(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+           END-IF.
+
+       SORT-TODO-TABLE.
+           *> Simple in-memory bubble sort over the buffered result page,
+           *> since this repo has no COBOL SORT-verb precedent to follow
+           IF WS-SORT-BY = SPACES OR WS-SORT-COUNT < 2
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I >= WS-SORT-COUNT
+               MOVE 0 TO WS-SORT-SWAP-FLAG
+               PERFORM VARYING WS-SORT-IDX-J FROM 1 BY 1
+                   UNTIL WS-SORT-IDX-J > WS-SORT-COUNT - WS-SORT-IDX-I
+                   MOVE 0 TO WS-SORT-COMPARE-FLAG
+
+                   EVALUATE TRUE
+                       WHEN WS-SORT-BY = "dueDate"
+                           IF WS-SORT-DUE-DATE(WS-SORT-IDX-J) >
+                              WS-SORT-DUE-DATE(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "estimatedTime"
+                           IF WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-J) >
+                              WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "status"
+                           IF WS-SORT-STATUS(WS-SORT-IDX-J) >
+                              WS-SORT-STATUS(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                       WHEN WS-SORT-BY = "description"
+                           IF WS-SORT-DESCRIPTION(WS-SORT-IDX-J) >
+                              WS-SORT-DESCRIPTION(WS-SORT-IDX-J + 1)
+                               MOVE 1 TO WS-SORT-COMPARE-FLAG
+                           END-IF
+                   END-EVALUATE
+
+                   IF WS-SORT-COMPARE-FLAG = 1
+                       MOVE WS-SORT-ENTRY(WS-SORT-IDX-J) TO WS-SORT-ENTRY-TEMP
+                       MOVE WS-SORT-ENTRY(WS-SORT-IDX-J + 1) TO
+                           WS-SORT-ENTRY(WS-SORT-IDX-J)
+                       MOVE WS-SORT-ENTRY-TEMP TO
+                           WS-SORT-ENTRY(WS-SORT-IDX-J + 1)
+                       MOVE 1 TO WS-SORT-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-SWAP-FLAG = 0
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        GET-TODO.
            OPEN INPUT TODO-FILE
            
@@ -485,6 +708,15 @@
                    EXIT PARAGRAPH
            END-READ
     
+           PERFORM CHECK-DUPLICATE-DESCRIPTION
+           IF WS-DUPLICATE-FOUND = 1
+               MOVE "A todo with this description already exists" TO
+                   WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE WS-TODO-ID TO TF-TODO-ID
            MOVE WS-DESCRIPTION TO TF-DESCRIPTION
            MOVE WS-DUE-DATE TO TF-DUE-DATE
@@ -492,7 +724,9 @@
            MOVE WS-STATUS TO TF-STATUS
            MOVE WS-CREATION-DATE TO TF-CREATION-DATE
            MOVE WS-LAST-UPDATE TO TF-LAST-UPDATE
-           
+           MOVE WS-RECURRING TO TF-RECURRING
+           MOVE WS-RECURRING-INTERVAL TO TF-RECURRING-INTERVAL
+
            WRITE TODO-RECORD
                INVALID KEY
                    MOVE "Failed to write new todo record" TO 
@@ -506,10 +740,18 @@
                           WS-TODO-ID DELIMITED BY SIZE
                           '}' DELIMITED BY SIZE
                        INTO WS-RESPONSE
+
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE WS-TODO-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "STATUS=" DELIMITED BY SIZE
+                          FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
            END-WRITE
-           
+
            CLOSE TODO-FILE.
-       
+
        UPDATE-TODO.
            OPEN I-O TODO-FILE
            
@@ -527,15 +769,19 @@
                    MOVE "Todo item not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
+                   MOVE TF-STATUS TO WS-PRIOR-STATUS
+
                    MOVE WS-DESCRIPTION TO TF-DESCRIPTION
                    MOVE WS-DUE-DATE TO TF-DUE-DATE
                    MOVE WS-ESTIMATED-TIME TO TF-ESTIMATED-TIME
                    MOVE WS-STATUS TO TF-STATUS
                    MOVE WS-LAST-UPDATE TO TF-LAST-UPDATE
-                   
+                   MOVE WS-RECURRING TO TF-RECURRING
+                   MOVE WS-RECURRING-INTERVAL TO TF-RECURRING-INTERVAL
+
                    REWRITE TODO-RECORD
                        INVALID KEY
-                           MOVE "Failed to update todo item" TO 
+                           MOVE "Failed to update todo item" TO
                                WS-ERROR-MESSAGE
                            PERFORM GENERATE-ERROR-RESPONSE
                        NOT INVALID KEY
@@ -545,11 +791,315 @@
                                   WS-TODO-ID DELIMITED BY SIZE
                                   '}' DELIMITED BY SIZE
                                INTO WS-RESPONSE
+
+                           MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                           MOVE WS-TODO-ID TO WS-AUDIT-KEY
+                           STRING "STATUS=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(WS-PRIOR-STATUS)
+                                      DELIMITED BY SIZE
+                               INTO WS-AUDIT-BEFORE
+                           STRING "STATUS=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+                               INTO WS-AUDIT-AFTER
+                           PERFORM LOG-AUDIT-ENTRY
+
+                           IF WS-STATUS = "COMPLETED" AND
+                              WS-RECURRING = "YES"
+                               PERFORM CREATE-RECURRING-OCCURRENCE
+                           END-IF
                    END-REWRITE
            END-READ
-           
+
            CLOSE TODO-FILE.
-       
+
+       BULK-CREATE-TODOS.
+           MOVE WS-INPUT-BUFFER TO WS-BULK-OUTER-BUFFER
+
+           OPEN I-O TODO-FILE
+
+           IF FILE-STATUS = "35" *> File doesn't exist, open for OUTPUT first
+               CLOSE TODO-FILE
+               OPEN OUTPUT TODO-FILE
+               IF FILE-STATUS NOT = "00"
+                   MOVE "Failed to create todo file" TO WS-ERROR-MESSAGE
+                   PERFORM GENERATE-ERROR-RESPONSE
+                   EXIT PARAGRAPH
+               END-IF
+               CLOSE TODO-FILE
+               OPEN I-O TODO-FILE
+           END-IF
+
+           IF FILE-STATUS NOT = "00"
+               MOVE "Failed to open todo file for I-O" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOCATE-BULK-TODOS-ARRAY
+           IF WS-BULK-SCAN-IDX > LENGTH OF WS-BULK-OUTER-BUFFER
+               MOVE "Missing todos array" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING '{"results":[' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-BULK-RESPONSE-IDX
+           END-STRING
+           MOVE 0 TO WS-BULK-ITEM-COUNT
+
+           PERFORM UNTIL WS-BULK-SCAN-IDX > LENGTH OF WS-BULK-OUTER-BUFFER
+               OR WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1) = ']'
+
+               IF WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1) = '{'
+                   PERFORM EXTRACT-BULK-ITEM
+
+                   IF WS-BULK-ITEM-COUNT > 1
+                       STRING ',' DELIMITED BY SIZE
+                           INTO WS-RESPONSE
+                           POINTER WS-BULK-RESPONSE-IDX
+                       END-STRING
+                   END-IF
+
+                   MOVE WS-BULK-ITEM-BUFFER TO WS-INPUT-BUFFER
+                   MOVE "CREATE" TO WS-OPERATION
+                   PERFORM EXTRACT-ID
+                   PERFORM EXTRACT-TODO-DATA
+                   PERFORM BULK-WRITE-ONE-TODO
+
+                   STRING '{"id":'                    DELIMITED BY SIZE
+                          WS-TODO-ID                   DELIMITED BY SIZE
+                          ',"success":'                DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-BULK-SUCCESS-JSON)
+                              DELIMITED BY SIZE
+                          ',"message":"'               DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-BULK-ITEM-MESSAGE)
+                              DELIMITED BY SIZE
+                          '"}'                         DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-BULK-RESPONSE-IDX
+                   END-STRING
+               ELSE
+                   ADD 1 TO WS-BULK-SCAN-IDX
+               END-IF
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+               INTO WS-RESPONSE(WS-BULK-RESPONSE-IDX:)
+           END-STRING
+
+           MOVE 1 TO WS-SUCCESS-FLAG
+           CLOSE TODO-FILE.
+
+       BULK-UPDATE-TODOS.
+           MOVE WS-INPUT-BUFFER TO WS-BULK-OUTER-BUFFER
+
+           OPEN I-O TODO-FILE
+
+           IF FILE-STATUS NOT = "00"
+               MOVE "Failed to open todo file" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOCATE-BULK-TODOS-ARRAY
+           IF WS-BULK-SCAN-IDX > LENGTH OF WS-BULK-OUTER-BUFFER
+               MOVE "Missing todos array" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING '{"results":[' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+               POINTER WS-BULK-RESPONSE-IDX
+           END-STRING
+           MOVE 0 TO WS-BULK-ITEM-COUNT
+
+           PERFORM UNTIL WS-BULK-SCAN-IDX > LENGTH OF WS-BULK-OUTER-BUFFER
+               OR WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1) = ']'
+
+               IF WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1) = '{'
+                   PERFORM EXTRACT-BULK-ITEM
+
+                   IF WS-BULK-ITEM-COUNT > 1
+                       STRING ',' DELIMITED BY SIZE
+                           INTO WS-RESPONSE
+                           POINTER WS-BULK-RESPONSE-IDX
+                       END-STRING
+                   END-IF
+
+                   MOVE WS-BULK-ITEM-BUFFER TO WS-INPUT-BUFFER
+                   MOVE "UPDATE" TO WS-OPERATION
+                   PERFORM EXTRACT-ID
+                   PERFORM EXTRACT-TODO-DATA
+                   PERFORM BULK-UPDATE-ONE-TODO
+
+                   STRING '{"id":'                    DELIMITED BY SIZE
+                          WS-TODO-ID                   DELIMITED BY SIZE
+                          ',"success":'                DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-BULK-SUCCESS-JSON)
+                              DELIMITED BY SIZE
+                          ',"message":"'               DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-BULK-ITEM-MESSAGE)
+                              DELIMITED BY SIZE
+                          '"}'                         DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-BULK-RESPONSE-IDX
+                   END-STRING
+               ELSE
+                   ADD 1 TO WS-BULK-SCAN-IDX
+               END-IF
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+               INTO WS-RESPONSE(WS-BULK-RESPONSE-IDX:)
+           END-STRING
+
+           MOVE 1 TO WS-SUCCESS-FLAG
+           CLOSE TODO-FILE.
+
+       LOCATE-BULK-TODOS-ARRAY.
+           PERFORM VARYING WS-BULK-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-BULK-SCAN-IDX > LENGTH OF WS-BULK-OUTER-BUFFER
+               OR WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:9) = '"todos":['
+               CONTINUE
+           END-PERFORM
+
+           IF WS-BULK-SCAN-IDX <= LENGTH OF WS-BULK-OUTER-BUFFER
+               ADD 9 TO WS-BULK-SCAN-IDX
+           END-IF.
+
+       EXTRACT-BULK-ITEM.
+           *> Copies one {...} object from WS-BULK-OUTER-BUFFER into
+           *> WS-BULK-ITEM-BUFFER, tracking brace depth so the object's
+           *> own closing brace (not a later one) ends the copy
+           MOVE SPACES TO WS-BULK-ITEM-BUFFER
+           MOVE 0 TO WS-BULK-DEPTH
+           MOVE 0 TO WS-BULK-ITEM-LEN
+
+           PERFORM UNTIL WS-BULK-SCAN-IDX > LENGTH OF WS-BULK-OUTER-BUFFER
+               IF WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1) = '{'
+                   ADD 1 TO WS-BULK-DEPTH
+               END-IF
+               IF WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1) = '}'
+                   SUBTRACT 1 FROM WS-BULK-DEPTH
+               END-IF
+
+               IF WS-BULK-ITEM-LEN < LENGTH OF WS-BULK-ITEM-BUFFER
+                   ADD 1 TO WS-BULK-ITEM-LEN
+                   MOVE WS-BULK-OUTER-BUFFER(WS-BULK-SCAN-IDX:1)
+                       TO WS-BULK-ITEM-BUFFER(WS-BULK-ITEM-LEN:1)
+               END-IF
+
+               ADD 1 TO WS-BULK-SCAN-IDX
+
+               IF WS-BULK-DEPTH = 0
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-BULK-ITEM-COUNT.
+
+       BULK-WRITE-ONE-TODO.
+           MOVE 0 TO WS-BULK-ITEM-SUCCESS
+           MOVE "false" TO WS-BULK-SUCCESS-JSON
+           MOVE SPACES TO WS-BULK-ITEM-MESSAGE
+
+           MOVE WS-ID TO TF-TODO-ID
+           READ TODO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Todo ID already exists" TO WS-BULK-ITEM-MESSAGE
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM CHECK-DUPLICATE-DESCRIPTION
+           IF WS-DUPLICATE-FOUND = 1
+               MOVE "A todo with this description already exists" TO
+                   WS-BULK-ITEM-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-TODO-ID TO TF-TODO-ID
+           MOVE WS-DESCRIPTION TO TF-DESCRIPTION
+           MOVE WS-DUE-DATE TO TF-DUE-DATE
+           MOVE WS-ESTIMATED-TIME TO TF-ESTIMATED-TIME
+           MOVE WS-STATUS TO TF-STATUS
+           MOVE WS-CREATION-DATE TO TF-CREATION-DATE
+           MOVE WS-LAST-UPDATE TO TF-LAST-UPDATE
+           MOVE WS-RECURRING TO TF-RECURRING
+           MOVE WS-RECURRING-INTERVAL TO TF-RECURRING-INTERVAL
+
+           WRITE TODO-RECORD
+               INVALID KEY
+                   MOVE "Failed to write new todo record" TO
+                       WS-BULK-ITEM-MESSAGE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-BULK-ITEM-SUCCESS
+                   MOVE "true" TO WS-BULK-SUCCESS-JSON
+                   MOVE "Todo item created" TO WS-BULK-ITEM-MESSAGE
+
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE WS-TODO-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "STATUS=" DELIMITED BY SIZE
+                          FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
+           END-WRITE.
+
+       BULK-UPDATE-ONE-TODO.
+           MOVE 0 TO WS-BULK-ITEM-SUCCESS
+           MOVE "false" TO WS-BULK-SUCCESS-JSON
+           MOVE SPACES TO WS-BULK-ITEM-MESSAGE
+
+           MOVE WS-ID TO TF-TODO-ID
+           READ TODO-FILE
+               INVALID KEY
+                   MOVE "Todo item not found" TO WS-BULK-ITEM-MESSAGE
+               NOT INVALID KEY
+                   MOVE TF-STATUS TO WS-PRIOR-STATUS
+
+                   MOVE WS-DESCRIPTION TO TF-DESCRIPTION
+                   MOVE WS-DUE-DATE TO TF-DUE-DATE
+                   MOVE WS-ESTIMATED-TIME TO TF-ESTIMATED-TIME
+                   MOVE WS-STATUS TO TF-STATUS
+                   MOVE WS-LAST-UPDATE TO TF-LAST-UPDATE
+                   MOVE WS-RECURRING TO TF-RECURRING
+                   MOVE WS-RECURRING-INTERVAL TO TF-RECURRING-INTERVAL
+
+                   REWRITE TODO-RECORD
+                       INVALID KEY
+                           MOVE "Failed to update todo item" TO
+                               WS-BULK-ITEM-MESSAGE
+                       NOT INVALID KEY
+                           MOVE 1 TO WS-BULK-ITEM-SUCCESS
+                           MOVE "true" TO WS-BULK-SUCCESS-JSON
+                           MOVE "Todo item updated" TO WS-BULK-ITEM-MESSAGE
+
+                           MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                           MOVE WS-TODO-ID TO WS-AUDIT-KEY
+                           STRING "STATUS=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(WS-PRIOR-STATUS)
+                                      DELIMITED BY SIZE
+                               INTO WS-AUDIT-BEFORE
+                           STRING "STATUS=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+                               INTO WS-AUDIT-AFTER
+                           PERFORM LOG-AUDIT-ENTRY
+
+                           IF WS-STATUS = "COMPLETED" AND
+                              WS-RECURRING = "YES"
+                               PERFORM CREATE-RECURRING-OCCURRENCE
+                           END-IF
+                   END-REWRITE
+           END-READ.
+
        DELETE-TODO.
            OPEN I-O TODO-FILE
            
@@ -567,9 +1117,11 @@
                    MOVE "Todo item not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
+                   MOVE TF-STATUS TO WS-PRIOR-STATUS
+
                    DELETE TODO-FILE
                        INVALID KEY
-                           MOVE "Failed to delete todo item" TO 
+                           MOVE "Failed to delete todo item" TO
                                WS-ERROR-MESSAGE
                            PERFORM GENERATE-ERROR-RESPONSE
                        NOT INVALID KEY
@@ -580,6 +1132,15 @@
                                   WS-TODO-ID DELIMITED BY SIZE
                                   '"}' DELIMITED BY SIZE
                                INTO WS-RESPONSE
+
+                           MOVE "DELETE" TO WS-AUDIT-OPERATION
+                           MOVE WS-ID TO WS-AUDIT-KEY
+                           STRING "STATUS=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(WS-PRIOR-STATUS)
+                                      DELIMITED BY SIZE
+                               INTO WS-AUDIT-BEFORE
+                           MOVE SPACES TO WS-AUDIT-AFTER
+                           PERFORM LOG-AUDIT-ENTRY
                    END-DELETE
            END-READ
            
@@ -603,7 +1164,9 @@
            
            MOVE 1 TO WS-SUCCESS-FLAG
            MOVE 0 TO WS-NUMERIC-TEMP *> Counter for records found
-           
+           MOVE 0 TO WS-SORT-COUNT
+           MOVE 0 TO WS-TRUNCATED-FLAG
+
            MOVE LOW-VALUES TO TF-TODO-ID
            START TODO-FILE KEY >= TF-TODO-ID
                INVALID KEY
@@ -616,50 +1179,77 @@
                NOT INVALID KEY
                    CONTINUE *> Start successful, proceed to read loop
            END-START
-           
+
            PERFORM UNTIL FILE-STATUS NOT = "00"
                READ TODO-FILE NEXT
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       IF WS-NUMERIC-TEMP > 0 *> Add comma before second+ record
-                           STRING ',' DELIMITED BY SIZE
-                               INTO WS-RESPONSE
-                               POINTER WS-JSON-PARSING-IDX
-                           END-STRING
+                       IF WS-SORT-COUNT < 200
+                           ADD 1 TO WS-NUMERIC-TEMP
+                           ADD 1 TO WS-SORT-COUNT
+                           MOVE TF-TODO-ID TO WS-SORT-ID(WS-SORT-COUNT)
+                           MOVE TF-DESCRIPTION TO
+                               WS-SORT-DESCRIPTION(WS-SORT-COUNT)
+                           MOVE TF-DUE-DATE TO WS-SORT-DUE-DATE(WS-SORT-COUNT)
+                           MOVE TF-ESTIMATED-TIME TO
+                               WS-SORT-ESTIMATED-TIME(WS-SORT-COUNT)
+                           MOVE TF-STATUS TO WS-SORT-STATUS(WS-SORT-COUNT)
+                       ELSE
+                           MOVE 1 TO WS-TRUNCATED-FLAG
                        END-IF
-                       
-                       ADD 1 TO WS-NUMERIC-TEMP
-                       
-                       MOVE TF-ESTIMATED-TIME TO WS-FMT-ESTIMATED-TIME
-                       MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME) 
-                           TO WS-ESTIMATED-TIME-JSON
-                       
-                       STRING '{'                              DELIMITED BY SIZE
-                              '"id":'                          DELIMITED BY SIZE
-                              TF-TODO-ID                       DELIMITED BY SIZE
-                              ',"description":"'               DELIMITED BY SIZE
-                              FUNCTION TRIM(TF-DESCRIPTION)    DELIMITED BY SIZE
-                              '","dueDate":"'                  DELIMITED BY SIZE
-                              FUNCTION TRIM(TF-DUE-DATE)       DELIMITED BY SIZE
-                              '","estimatedTime":'             DELIMITED BY SIZE
-                              FUNCTION TRIM(WS-ESTIMATED-TIME-JSON) DELIMITED BY SIZE
-                              ',"status":"'                    DELIMITED BY SIZE
-                              FUNCTION TRIM(TF-STATUS)         DELIMITED BY SIZE
-                              '"}'                             DELIMITED BY SIZE
-                           INTO WS-RESPONSE
-                           POINTER WS-JSON-PARSING-IDX *> Update pointer after each record
-                       END-STRING
                END-READ
            END-PERFORM
-           
+
+           PERFORM SORT-TODO-TABLE
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I > WS-SORT-COUNT
+               IF WS-SORT-IDX-I > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-JSON-PARSING-IDX
+                   END-STRING
+               END-IF
+
+               MOVE WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-I) TO
+                   WS-FMT-ESTIMATED-TIME
+               MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME)
+                   TO WS-ESTIMATED-TIME-JSON
+
+               STRING '{'                              DELIMITED BY SIZE
+                      '"id":'                          DELIMITED BY SIZE
+                      WS-SORT-ID(WS-SORT-IDX-I)         DELIMITED BY SIZE
+                      ',"description":"'               DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-DESCRIPTION(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","dueDate":"'                  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-DUE-DATE(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","estimatedTime":'             DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESTIMATED-TIME-JSON) DELIMITED BY SIZE
+                      ',"status":"'                    DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-STATUS(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '"}'                             DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   POINTER WS-JSON-PARSING-IDX
+               END-STRING
+           END-PERFORM
+
            *> Close the JSON array and object
-           STRING ']}' DELIMITED BY SIZE
-               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
-           END-STRING
-               
+           IF WS-TRUNCATED-FLAG = 1
+               STRING '],"truncated":true}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
+               END-STRING
+           ELSE
+               STRING ']}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:) *> Append at current position
+               END-STRING
+           END-IF
+
            CLOSE TODO-FILE.
-       
+
        SEARCH-TODOS.
            OPEN INPUT TODO-FILE
            
@@ -674,7 +1264,9 @@
            MOVE 11 TO WS-JSON-PARSING-IDX
            MOVE 1 TO WS-SUCCESS-FLAG
            MOVE 0 TO WS-NUMERIC-TEMP
-           
+           MOVE 0 TO WS-SORT-COUNT
+           MOVE 0 TO WS-TRUNCATED-FLAG
+
            MOVE LOW-VALUES TO TF-TODO-ID
            START TODO-FILE KEY >= TF-TODO-ID
                INVALID KEY
@@ -683,7 +1275,7 @@
                    CLOSE TODO-FILE
                    EXIT PARAGRAPH
            END-START
-           
+
            PERFORM UNTIL FILE-STATUS NOT = "00"
                READ TODO-FILE NEXT
                    AT END
@@ -691,43 +1283,72 @@
                    NOT AT END
                        PERFORM CHECK-SEARCH-MATCH
                        IF WS-SEARCH-MATCH-FLAG = 1
-                           IF WS-NUMERIC-TEMP > 0
-                               STRING ',' DELIMITED BY SIZE
-                                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
-                               ADD 1 TO WS-JSON-PARSING-IDX
+                           IF WS-SORT-COUNT < 200
+                               ADD 1 TO WS-NUMERIC-TEMP
+                               ADD 1 TO WS-SORT-COUNT
+                               MOVE TF-TODO-ID TO WS-SORT-ID(WS-SORT-COUNT)
+                               MOVE TF-DESCRIPTION TO
+                                   WS-SORT-DESCRIPTION(WS-SORT-COUNT)
+                               MOVE TF-DUE-DATE TO
+                                   WS-SORT-DUE-DATE(WS-SORT-COUNT)
+                               MOVE TF-ESTIMATED-TIME TO
+                                   WS-SORT-ESTIMATED-TIME(WS-SORT-COUNT)
+                               MOVE TF-STATUS TO
+                                   WS-SORT-STATUS(WS-SORT-COUNT)
+                           ELSE
+                               MOVE 1 TO WS-TRUNCATED-FLAG
                            END-IF
-                           
-                           ADD 1 TO WS-NUMERIC-TEMP
-                           
-                           MOVE TF-ESTIMATED-TIME TO WS-FMT-ESTIMATED-TIME
-                           MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME) 
-                               TO WS-ESTIMATED-TIME-JSON
-                           
-                           STRING '{"id":' DELIMITED BY SIZE
-                                  TF-TODO-ID DELIMITED BY SIZE
-                                  ',"description":"' DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-DESCRIPTION) DELIMITED BY SIZE
-                                  '","dueDate":"' DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-DUE-DATE) DELIMITED BY SIZE
-                                  '","estimatedTime":' DELIMITED BY SIZE
-                                  FUNCTION TRIM(WS-ESTIMATED-TIME-JSON) DELIMITED BY SIZE
-                                  ',"status":"' DELIMITED BY SIZE
-                                  FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
-                                  '"}' DELIMITED BY SIZE
-                               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
-                           
-                           COMPUTE WS-JSON-PARSING-IDX = 
-                               WS-JSON-PARSING-IDX + 
-                               FUNCTION LENGTH(FUNCTION TRIM(WS-RESPONSE(WS-JSON-PARSING-IDX:)))
                        END-IF
                END-READ
            END-PERFORM
-           
-           STRING ']}' DELIMITED BY SIZE
-               INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
-               
+
+           PERFORM SORT-TODO-TABLE
+
+           PERFORM VARYING WS-SORT-IDX-I FROM 1 BY 1
+               UNTIL WS-SORT-IDX-I > WS-SORT-COUNT
+               IF WS-SORT-IDX-I > 1
+                   STRING ',' DELIMITED BY SIZE
+                       INTO WS-RESPONSE
+                       POINTER WS-JSON-PARSING-IDX
+                   END-STRING
+               END-IF
+
+               MOVE WS-SORT-ESTIMATED-TIME(WS-SORT-IDX-I) TO
+                   WS-FMT-ESTIMATED-TIME
+               MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME)
+                   TO WS-ESTIMATED-TIME-JSON
+
+               STRING '{"id":' DELIMITED BY SIZE
+                      WS-SORT-ID(WS-SORT-IDX-I) DELIMITED BY SIZE
+                      ',"description":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-DESCRIPTION(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","dueDate":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-DUE-DATE(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '","estimatedTime":' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ESTIMATED-TIME-JSON) DELIMITED BY SIZE
+                      ',"status":"' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SORT-STATUS(WS-SORT-IDX-I))
+                          DELIMITED BY SIZE
+                      '"}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE
+                   POINTER WS-JSON-PARSING-IDX
+               END-STRING
+           END-PERFORM
+
+           IF WS-TRUNCATED-FLAG = 1
+               STRING '],"truncated":true}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+               END-STRING
+           ELSE
+               STRING ']}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE(WS-JSON-PARSING-IDX:)
+               END-STRING
+           END-IF
+
            CLOSE TODO-FILE.
-       
+
        CHECK-SEARCH-MATCH.
            MOVE 1 TO WS-SEARCH-MATCH-FLAG
            
@@ -746,6 +1367,139 @@
                END-IF
            END-IF.
        
+       SWEEP-OVERDUE-TODOS.
+           OPEN I-O TODO-FILE
+
+           IF FILE-STATUS NOT = "00"
+               MOVE "Failed to open todo file" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE TODO-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-OVERDUE-COUNT
+
+           MOVE LOW-VALUES TO TF-TODO-ID
+           START TODO-FILE KEY >= TF-TODO-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL FILE-STATUS NOT = "00"
+                       READ TODO-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               PERFORM CHECK-AND-MARK-OVERDUE
+                       END-READ
+                   END-PERFORM
+           END-START
+
+           MOVE WS-OVERDUE-COUNT TO WS-OVERDUE-COUNT-JSON
+           STRING '{"success":true,"overdueCount":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OVERDUE-COUNT-JSON) DELIMITED BY SIZE
+                  '}' DELIMITED BY SIZE
+               INTO WS-RESPONSE
+
+           MOVE 1 TO WS-SUCCESS-FLAG
+           CLOSE TODO-FILE.
+
+       CHECK-AND-MARK-OVERDUE.
+           IF FUNCTION TRIM(TF-STATUS) NOT = "COMPLETED"
+               STRING TF-DUE-DATE(1:4) TF-DUE-DATE(6:2) TF-DUE-DATE(9:2)
+                   DELIMITED BY SIZE INTO WS-DUE-DATE-BUILD
+               MOVE WS-DUE-DATE-BUILD TO WS-DUE-DATE-NUM
+
+               IF WS-DUE-DATE-NUM < WS-TODAY-DATE-NUM
+                   MOVE "OVERDUE" TO TF-STATUS
+                   MOVE WS-FORMATTED-DATE TO TF-LAST-UPDATE
+                   REWRITE TODO-RECORD
+                   ADD 1 TO WS-OVERDUE-COUNT
+               END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-DESCRIPTION.
+           MOVE 0 TO WS-DUPLICATE-FOUND
+           MOVE LOW-VALUES TO TF-TODO-ID
+           START TODO-FILE KEY >= TF-TODO-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL FILE-STATUS NOT = "00"
+                       OR WS-DUPLICATE-FOUND = 1
+                       READ TODO-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF FUNCTION TRIM(TF-DESCRIPTION) =
+                                  FUNCTION TRIM(WS-DESCRIPTION)
+                                  AND TF-STATUS NOT = "COMPLETED"
+                                   MOVE 1 TO WS-DUPLICATE-FOUND
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       FIND-NEXT-TODO-ID.
+           MOVE 0 TO WS-MAX-TODO-ID
+           MOVE LOW-VALUES TO TF-TODO-ID
+           START TODO-FILE KEY >= TF-TODO-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL FILE-STATUS NOT = "00"
+                       READ TODO-FILE NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF TF-TODO-ID > WS-MAX-TODO-ID
+                                   MOVE TF-TODO-ID TO WS-MAX-TODO-ID
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           COMPUTE WS-NEXT-TODO-ID = WS-MAX-TODO-ID + 1.
+
+       CREATE-RECURRING-OCCURRENCE.
+           *> FIND-NEXT-TODO-ID scans TODO-FILE with READ NEXT, which
+           *> overwrites the shared TODO-RECORD buffer, so capture the
+           *> just-completed todo's fields before calling it
+           MOVE TF-DUE-DATE TO WS-RECUR-DUE-DATE
+           MOVE TF-RECURRING-INTERVAL TO WS-RECUR-RECURRING-INTERVAL
+           MOVE TF-DESCRIPTION TO WS-RECUR-DESCRIPTION
+           MOVE TF-ESTIMATED-TIME TO WS-RECUR-ESTIMATED-TIME
+           MOVE TF-RECURRING TO WS-RECUR-RECURRING
+
+           PERFORM FIND-NEXT-TODO-ID
+
+           STRING WS-RECUR-DUE-DATE(1:4) WS-RECUR-DUE-DATE(6:2)
+                  WS-RECUR-DUE-DATE(9:2)
+               DELIMITED BY SIZE INTO WS-NEXT-DUE-DATE-BUILD
+           MOVE WS-NEXT-DUE-DATE-BUILD TO WS-NEXT-DUE-DATE-NUM
+           COMPUTE WS-NEXT-DUE-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-NEXT-DUE-DATE-NUM) +
+               WS-RECUR-RECURRING-INTERVAL
+           MOVE FUNCTION DATE-OF-INTEGER(WS-NEXT-DUE-DATE-INTEGER)
+               TO WS-NEXT-DUE-DATE-NUM
+
+           MOVE WS-NEXT-TODO-ID TO TF-TODO-ID
+           MOVE WS-RECUR-DESCRIPTION TO TF-DESCRIPTION
+           MOVE WS-NEXT-DUE-DATE-NUM(1:4) TO TF-DUE-DATE(1:4)
+           MOVE "-" TO TF-DUE-DATE(5:1)
+           MOVE WS-NEXT-DUE-DATE-NUM(5:2) TO TF-DUE-DATE(6:2)
+           MOVE "-" TO TF-DUE-DATE(8:1)
+           MOVE WS-NEXT-DUE-DATE-NUM(7:2) TO TF-DUE-DATE(9:2)
+           MOVE WS-RECUR-ESTIMATED-TIME TO TF-ESTIMATED-TIME
+           MOVE "PENDING" TO TF-STATUS
+           MOVE WS-FORMATTED-DATE TO TF-CREATION-DATE
+           MOVE WS-FORMATTED-DATE TO TF-LAST-UPDATE
+           MOVE WS-RECUR-RECURRING TO TF-RECURRING
+           MOVE WS-RECUR-RECURRING-INTERVAL TO TF-RECURRING-INTERVAL
+
+           WRITE TODO-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
        GENERATE-TODO-JSON.
            MOVE TF-ESTIMATED-TIME TO WS-FMT-ESTIMATED-TIME
            MOVE FUNCTION TRIM(WS-FMT-ESTIMATED-TIME) TO WS-ESTIMATED-TIME-JSON
@@ -767,6 +1521,25 @@
                   '"}' DELIMITED BY SIZE
                INTO WS-RESPONSE.
        
+       LOG-AUDIT-ENTRY.
+           MOVE WS-FORMATTED-DATE TO AF-TIMESTAMP
+           MOVE "TODO-LIST" TO AF-PROGRAM
+           MOVE WS-AUDIT-OPERATION TO AF-OPERATION
+           MOVE WS-AUDIT-KEY TO AF-RECORD-KEY
+           MOVE WS-AUDIT-BEFORE TO AF-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER TO AF-AFTER-VALUE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-FILE-STATUS = "00"
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
        GENERATE-ERROR-RESPONSE.
            STRING '{"success":false,"error":"' DELIMITED BY SIZE
                   FUNCTION TRIM(WS-ERROR-MESSAGE) DELIMITED BY SIZE
