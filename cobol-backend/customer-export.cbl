@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-EXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO EXTERNAL DD_CUSTOMER_FILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CF-CUSTOMER-ID
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO EXTERNAL DD_TRANSACTION_FILE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS TF-TRANSACTION-ID
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CUSTOMER-EXPORT-FILE ASSIGN TO EXTERNAL DD_CUSTOMER_EXPORT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXPORT-FILE-STATUS.
+
+           SELECT TRANSACTION-EXPORT-FILE ASSIGN TO EXTERNAL DD_TRANSACTION_EXPORT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+          05 CF-CUSTOMER-ID         PIC 9(5).
+          05 CF-CUSTOMER-NAME       PIC X(30).
+          05 CF-CUSTOMER-EMAIL      PIC X(50).
+          05 CF-CUSTOMER-STATUS     PIC X(10).
+          05 CF-LAST-UPDATE         PIC X(10).
+          05 CF-ADDRESS             PIC X(100).
+          05 CF-PHONE               PIC X(15).
+          05 CF-CREDIT-LIMIT        PIC 9(7)V99.
+          05 CF-BALANCE             PIC S9(7)V99.
+          05 CF-CREATION-DATE       PIC X(10).
+          05 CF-ARCHIVE-DATE        PIC X(10).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+          05 TF-TRANSACTION-ID      PIC 9(10).
+          05 TF-CUSTOMER-ID         PIC 9(5).
+          05 TF-DATE                PIC X(10).
+          05 TF-AMOUNT              PIC S9(7)V99.
+          05 TF-TYPE                PIC X(10).
+          05 TF-DESCRIPTION         PIC X(100).
+          05 TF-STATUS              PIC X(10).
+
+       FD CUSTOMER-EXPORT-FILE.
+       01 CUSTOMER-EXPORT-RECORD    PIC X(300).
+
+       FD TRANSACTION-EXPORT-FILE.
+       01 TRANSACTION-EXPORT-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS               PIC XX VALUE SPACES.
+       01 EXPORT-FILE-STATUS        PIC XX VALUE SPACES.
+
+       01 WS-EOF-FLAG                PIC 9 VALUE 0.
+       01 WS-CUSTOMER-COUNT          PIC 9(7) VALUE 0.
+       01 WS-TRANSACTION-COUNT       PIC 9(7) VALUE 0.
+
+       01 WS-CSV-LINE                PIC X(300).
+       01 WS-CSV-NUMERIC-FIELD.
+          05 WS-CSV-CREDIT-LIMIT     PIC -ZZZZZZ9.99.
+          05 WS-CSV-BALANCE          PIC -ZZZZZZ9.99.
+          05 WS-CSV-AMOUNT           PIC -ZZZZZZ9.99.
+       01 WS-CSV-NUMERIC-TEXT        PIC X(20).
+       01 WS-CSV-ID-TEXT             PIC X(10).
+
+       01 WS-CSV-QUOTED-NAME         PIC X(210).
+       01 WS-CSV-QUOTED-ADDRESS      PIC X(210).
+       01 WS-CSV-QUOTED-DESC         PIC X(210).
+
+       01 WS-CSV-QUOTE-INPUT         PIC X(100).
+       01 WS-CSV-QUOTE-OUTPUT        PIC X(210).
+       01 WS-CSV-QUOTE-LEN           PIC 9(4) VALUE 0.
+       01 WS-CSV-QUOTE-IDX           PIC 9(4) VALUE 0.
+       01 WS-CSV-QUOTE-OUT-IDX       PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *> cobol-lint CL002 main-procedure
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-PROGRAM
+           PERFORM EXPORT-CUSTOMERS
+           PERFORM EXPORT-TRANSACTIONS
+           PERFORM CLEANUP-AND-EXIT
+           STOP RUN.
+
+       INITIALIZE-PROGRAM.
+           OPEN INPUT CUSTOMER-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Failed to open customer file, status " FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Failed to open transaction file, status " FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-EXPORT-FILE
+           IF EXPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Failed to open customer export file, status "
+                   EXPORT-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               CLOSE TRANSACTION-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT TRANSACTION-EXPORT-FILE
+           IF EXPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Failed to open transaction export file, status "
+                   EXPORT-FILE-STATUS
+               CLOSE CUSTOMER-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE CUSTOMER-EXPORT-FILE
+               STOP RUN
+           END-IF
+
+           MOVE "CustomerID,Name,Email,Status,LastUpdate,Address,Phone,CreditLimit,Balance,CreationDate,ArchiveDate"
+               TO CUSTOMER-EXPORT-RECORD
+           WRITE CUSTOMER-EXPORT-RECORD
+
+           MOVE "TransactionID,CustomerID,Date,Amount,Type,Description,Status"
+               TO TRANSACTION-EXPORT-RECORD
+           WRITE TRANSACTION-EXPORT-RECORD.
+
+       EXPORT-CUSTOMERS.
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM BUILD-CUSTOMER-CSV-LINE
+                       WRITE CUSTOMER-EXPORT-RECORD FROM WS-CSV-LINE
+                       ADD 1 TO WS-CUSTOMER-COUNT
+               END-READ
+           END-PERFORM.
+
+       BUILD-CUSTOMER-CSV-LINE.
+           MOVE CF-CUSTOMER-ID TO WS-CSV-ID-TEXT
+           MOVE CF-CREDIT-LIMIT TO WS-CSV-CREDIT-LIMIT
+           MOVE CF-BALANCE TO WS-CSV-BALANCE
+
+           MOVE CF-CUSTOMER-NAME TO WS-CSV-QUOTE-INPUT
+           PERFORM QUOTE-CSV-FIELD
+           MOVE WS-CSV-QUOTE-OUTPUT TO WS-CSV-QUOTED-NAME
+
+           MOVE CF-ADDRESS TO WS-CSV-QUOTE-INPUT
+           PERFORM QUOTE-CSV-FIELD
+           MOVE WS-CSV-QUOTE-OUTPUT TO WS-CSV-QUOTED-ADDRESS
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(WS-CSV-ID-TEXT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-QUOTED-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-CUSTOMER-EMAIL) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-CUSTOMER-STATUS) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-LAST-UPDATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-QUOTED-ADDRESS) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-PHONE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CREDIT-LIMIT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-BALANCE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-CREATION-DATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CF-ARCHIVE-DATE) DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+
+       QUOTE-CSV-FIELD.
+           *> Wraps WS-CSV-QUOTE-INPUT in double quotes, doubling any
+           *> embedded quote, so embedded commas in free-text fields
+           *> (names, addresses, descriptions) don't shift CSV columns
+           MOVE SPACES TO WS-CSV-QUOTE-OUTPUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-QUOTE-INPUT))
+               TO WS-CSV-QUOTE-LEN
+           MOVE 1 TO WS-CSV-QUOTE-OUT-IDX
+           MOVE '"' TO WS-CSV-QUOTE-OUTPUT(WS-CSV-QUOTE-OUT-IDX:1)
+           ADD 1 TO WS-CSV-QUOTE-OUT-IDX
+           PERFORM VARYING WS-CSV-QUOTE-IDX FROM 1 BY 1
+               UNTIL WS-CSV-QUOTE-IDX > WS-CSV-QUOTE-LEN
+               IF WS-CSV-QUOTE-INPUT(WS-CSV-QUOTE-IDX:1) = '"'
+                   MOVE '"' TO WS-CSV-QUOTE-OUTPUT(WS-CSV-QUOTE-OUT-IDX:1)
+                   ADD 1 TO WS-CSV-QUOTE-OUT-IDX
+               END-IF
+               MOVE WS-CSV-QUOTE-INPUT(WS-CSV-QUOTE-IDX:1)
+                   TO WS-CSV-QUOTE-OUTPUT(WS-CSV-QUOTE-OUT-IDX:1)
+               ADD 1 TO WS-CSV-QUOTE-OUT-IDX
+           END-PERFORM
+           MOVE '"' TO WS-CSV-QUOTE-OUTPUT(WS-CSV-QUOTE-OUT-IDX:1).
+
+       EXPORT-TRANSACTIONS.
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM BUILD-TRANSACTION-CSV-LINE
+                       WRITE TRANSACTION-EXPORT-RECORD FROM WS-CSV-LINE
+                       ADD 1 TO WS-TRANSACTION-COUNT
+               END-READ
+           END-PERFORM.
+
+       BUILD-TRANSACTION-CSV-LINE.
+           MOVE TF-TRANSACTION-ID TO WS-CSV-NUMERIC-TEXT
+           MOVE TF-CUSTOMER-ID TO WS-CSV-ID-TEXT
+           MOVE TF-AMOUNT TO WS-CSV-AMOUNT
+
+           MOVE TF-DESCRIPTION TO WS-CSV-QUOTE-INPUT
+           PERFORM QUOTE-CSV-FIELD
+           MOVE WS-CSV-QUOTE-OUTPUT TO WS-CSV-QUOTED-DESC
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING FUNCTION TRIM(WS-CSV-NUMERIC-TEXT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-ID-TEXT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-DATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-TYPE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-QUOTED-DESC) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(TF-STATUS) DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+
+       CLEANUP-AND-EXIT.
+           CLOSE CUSTOMER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-EXPORT-FILE
+           CLOSE TRANSACTION-EXPORT-FILE
+           DISPLAY "Customer export complete: " WS-CUSTOMER-COUNT
+               " customers, " WS-TRANSACTION-COUNT " transactions".
