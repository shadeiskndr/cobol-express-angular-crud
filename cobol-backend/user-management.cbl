@@ -10,7 +10,11 @@
            RECORD KEY IS UF-USER-ID
            ALTERNATE RECORD KEY IS UF-EMAIL WITH DUPLICATES
            FILE STATUS IS FILE-STATUS.
-       
+
+           SELECT AUDIT-FILE ASSIGN TO EXTERNAL DD_AUDIT_FILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD USER-FILE.
@@ -18,11 +22,29 @@
           05 UF-USER-ID             PIC 9(5).
           05 UF-USERNAME            PIC X(50).
           05 UF-EMAIL               PIC X(100).
-          05 UF-PASSWORD            PIC X(100).  *> In production, store hashed passwords
+          05 UF-PASSWORD            PIC X(100).  *> Hashed via HASH-PASSWORD, "H$" prefixed
           05 UF-CREATION-DATE       PIC X(10).
           05 UF-LAST-UPDATE         PIC X(10).
-       
+          05 UF-FAILED-LOGIN-COUNT  PIC 9(2).
+          05 UF-LOCKED-UNTIL        PIC 9(9).
+          05 UF-ROLE                PIC X(10).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AF-TIMESTAMP           PIC X(10).
+          05 AF-PROGRAM             PIC X(20).
+          05 AF-OPERATION           PIC X(10).
+          05 AF-RECORD-KEY          PIC X(10).
+          05 AF-BEFORE-VALUE        PIC X(60).
+          05 AF-AFTER-VALUE         PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 AUDIT-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-AUDIT-OPERATION        PIC X(10).
+       01 WS-AUDIT-KEY              PIC X(10).
+       01 WS-AUDIT-BEFORE           PIC X(60).
+       01 WS-AUDIT-AFTER            PIC X(60).
+       01 WS-PRIOR-ROLE             PIC X(10).
        01 FILE-STATUS               PIC XX VALUE SPACES.
        
        01 WS-INPUT-BUFFER           PIC X(1000).
@@ -36,6 +58,9 @@
           05 WS-PASSWORD            PIC X(100).
           05 WS-CREATION-DATE       PIC X(10).
           05 WS-LAST-UPDATE         PIC X(10).
+          05 WS-ROLE                PIC X(10).
+
+       01 WS-CALLER-ROLE            PIC X(10).
        
        01 WS-RESPONSE               PIC X(5000).
        
@@ -53,7 +78,22 @@
        
        01 WS-ERROR-MESSAGE          PIC X(100).
        01 WS-SUCCESS-FLAG           PIC 9 VALUE 0.
-       
+
+       01 WS-PASSWORD-HASH          PIC X(100).
+       01 WS-HASH-ACCUM             PIC 9(9).
+       01 WS-HASH-IDX               PIC 9(4) COMP.
+
+       01 WS-CURRENT-TIME.
+          05 WS-HOUR                PIC 9(2).
+          05 WS-MINUTE              PIC 9(2).
+          05 WS-SECOND              PIC 9(2).
+          05 FILLER                 PIC X(4).
+
+       01 WS-TODAY-DATE-NUM         PIC 9(8).
+       01 WS-NOW-MINUTES            PIC 9(9).
+       01 WS-LOCKOUT-THRESHOLD      PIC 9(2) VALUE 5.
+       01 WS-LOCKOUT-COOLDOWN-MINS  PIC 9(4) VALUE 15.
+
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-procedure
        MAIN-PROCEDURE.
@@ -73,8 +113,14 @@
            MOVE "-" TO WS-FORMATTED-DATE(5:1)
            MOVE WS-MONTH TO WS-FORMATTED-DATE(6:2)
            MOVE "-" TO WS-FORMATTED-DATE(8:1)
-           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2).
-       
+           MOVE WS-DAY TO WS-FORMATTED-DATE(9:2)
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DATE-NUM
+
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           COMPUTE WS-NOW-MINUTES =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM) * 1440 +
+               WS-HOUR * 60 + WS-MINUTE.
+
        PROCESS-REQUEST.
            ACCEPT WS-INPUT-BUFFER
            PERFORM PARSE-JSON-REQUEST
@@ -101,11 +147,16 @@
            PERFORM EXTRACT-OPERATION
            EVALUATE WS-OPERATION
                WHEN "GET_USER"
+                   PERFORM EXTRACT-ID
                WHEN "DELETE_USER"
                    PERFORM EXTRACT-ID
+                   PERFORM EXTRACT-CALLER-ROLE
+               WHEN "LIST_USERS"
+                   PERFORM EXTRACT-CALLER-ROLE
                WHEN "CREATE_USER"
                WHEN "UPDATE_USER"
                    PERFORM EXTRACT-USER-DATA
+                   PERFORM EXTRACT-CALLER-ROLE
                WHEN "LOGIN"
                    PERFORM EXTRACT-LOGIN-DATA
            END-EVALUATE.
@@ -278,13 +329,66 @@
                    ADD 1 TO WS-NUMERIC-TEMP
                END-PERFORM
            END-IF
-           
+
+           *> Extract role
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:8) = '"role":"'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 8 TO WS-JSON-PARSING-IDX
+               MOVE SPACES TO WS-ROLE
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
+
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-ROLE
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-ROLE(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+           END-IF
+
+           IF WS-OPERATION = "CREATE_USER" AND WS-ROLE = SPACES
+               MOVE "STANDARD" TO WS-ROLE
+           END-IF
+
            MOVE WS-FORMATTED-DATE TO WS-LAST-UPDATE
-           
+
            IF WS-OPERATION = "CREATE_USER"
                MOVE WS-FORMATTED-DATE TO WS-CREATION-DATE
            END-IF.
-       
+
+       EXTRACT-CALLER-ROLE.
+           MOVE SPACES TO WS-CALLER-ROLE
+
+           PERFORM VARYING WS-JSON-PARSING-IDX FROM 1 BY 1
+               UNTIL WS-JSON-PARSING-IDX > LENGTH OF WS-INPUT-BUFFER
+               OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX:14) = '"callerRole":"'
+               CONTINUE
+           END-PERFORM
+
+           IF WS-JSON-PARSING-IDX <= LENGTH OF WS-INPUT-BUFFER
+               ADD 14 TO WS-JSON-PARSING-IDX
+               MOVE 0 TO WS-NUMERIC-TEMP
+
+               PERFORM UNTIL WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP > LENGTH OF WS-INPUT-BUFFER
+                   OR WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1) = '"'
+
+                   IF WS-NUMERIC-TEMP < LENGTH OF WS-CALLER-ROLE
+                       MOVE WS-INPUT-BUFFER(WS-JSON-PARSING-IDX + WS-NUMERIC-TEMP:1)
+                           TO WS-CALLER-ROLE(WS-NUMERIC-TEMP + 1:1)
+                   END-IF
+
+                   ADD 1 TO WS-NUMERIC-TEMP
+               END-PERFORM
+           END-IF.
+
        EXTRACT-LOGIN-DATA.
            MOVE SPACES TO WS-USER
            
@@ -411,14 +515,28 @@
                    END-READ
            END-START
            
+           *> Reject role escalation attempts by non-admin callers
+           IF WS-ROLE NOT = SPACES AND WS-ROLE NOT = "STANDARD"
+               AND WS-CALLER-ROLE NOT = "ADMIN"
+               MOVE "Forbidden: admin role required to set role"
+                   TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               CLOSE USER-FILE
+               EXIT PARAGRAPH
+           END-IF
+
            *> Create the user
            MOVE WS-USER-ID TO UF-USER-ID
            MOVE WS-USERNAME TO UF-USERNAME
            MOVE WS-EMAIL TO UF-EMAIL
-           MOVE WS-PASSWORD TO UF-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-PASSWORD-HASH TO UF-PASSWORD
            MOVE WS-CREATION-DATE TO UF-CREATION-DATE
            MOVE WS-LAST-UPDATE TO UF-LAST-UPDATE
-           
+           MOVE 0 TO UF-FAILED-LOGIN-COUNT
+           MOVE 0 TO UF-LOCKED-UNTIL
+           MOVE WS-ROLE TO UF-ROLE
+
            WRITE USER-RECORD
                INVALID KEY
                    MOVE "Failed to write new user record" TO 
@@ -432,10 +550,18 @@
                           WS-USER-ID DELIMITED BY SIZE
                           '}' DELIMITED BY SIZE
                        INTO WS-RESPONSE
+
+                   MOVE "CREATE" TO WS-AUDIT-OPERATION
+                   MOVE WS-USER-ID TO WS-AUDIT-KEY
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   STRING "ROLE=" DELIMITED BY SIZE
+                          FUNCTION TRIM(UF-ROLE) DELIMITED BY SIZE
+                       INTO WS-AUDIT-AFTER
+                   PERFORM LOG-AUDIT-ENTRY
            END-WRITE
-           
+
            CLOSE USER-FILE.
-       
+
        UPDATE-USER.
            OPEN I-O USER-FILE
            
@@ -453,17 +579,29 @@
                    MOVE "User not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
+                   MOVE UF-ROLE TO WS-PRIOR-ROLE
+
+                   IF WS-ROLE NOT = SPACES AND WS-ROLE NOT = UF-ROLE
+                       AND WS-CALLER-ROLE NOT = "ADMIN"
+                       MOVE "Forbidden: admin role required to change role"
+                           TO WS-ERROR-MESSAGE
+                       PERFORM GENERATE-ERROR-RESPONSE
+                   ELSE
                    *> Update user fields
                    MOVE WS-USERNAME TO UF-USERNAME
                    MOVE WS-EMAIL TO UF-EMAIL
                    IF WS-PASSWORD NOT = SPACES
-                       MOVE WS-PASSWORD TO UF-PASSWORD
+                       PERFORM HASH-PASSWORD
+                       MOVE WS-PASSWORD-HASH TO UF-PASSWORD
+                   END-IF
+                   IF WS-ROLE NOT = SPACES
+                       MOVE WS-ROLE TO UF-ROLE
                    END-IF
                    MOVE WS-LAST-UPDATE TO UF-LAST-UPDATE
-                   
+
                    REWRITE USER-RECORD
                        INVALID KEY
-                           MOVE "Failed to update user" TO 
+                           MOVE "Failed to update user" TO
                                WS-ERROR-MESSAGE
                            PERFORM GENERATE-ERROR-RESPONSE
                        NOT INVALID KEY
@@ -473,14 +611,32 @@
                                   WS-USER-ID DELIMITED BY SIZE
                                   '}' DELIMITED BY SIZE
                                INTO WS-RESPONSE
+
+                           MOVE "UPDATE" TO WS-AUDIT-OPERATION
+                           MOVE WS-USER-ID TO WS-AUDIT-KEY
+                           STRING "ROLE=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(WS-PRIOR-ROLE)
+                                      DELIMITED BY SIZE
+                               INTO WS-AUDIT-BEFORE
+                           STRING "ROLE=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(UF-ROLE) DELIMITED BY SIZE
+                               INTO WS-AUDIT-AFTER
+                           PERFORM LOG-AUDIT-ENTRY
                    END-REWRITE
+                   END-IF
            END-READ
-           
+
            CLOSE USER-FILE.
-       
+
        DELETE-USER.
+           IF WS-CALLER-ROLE NOT = "ADMIN"
+               MOVE "Forbidden: admin role required" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
            OPEN I-O USER-FILE
-           
+
            IF FILE-STATUS NOT = "00"
                MOVE "Failed to open user file" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
@@ -495,9 +651,11 @@
                    MOVE "User not found" TO WS-ERROR-MESSAGE
                    PERFORM GENERATE-ERROR-RESPONSE
                NOT INVALID KEY
+                   MOVE UF-ROLE TO WS-PRIOR-ROLE
+
                    DELETE USER-FILE
                        INVALID KEY
-                           MOVE "Failed to delete user" TO 
+                           MOVE "Failed to delete user" TO
                                WS-ERROR-MESSAGE
                            PERFORM GENERATE-ERROR-RESPONSE
                        NOT INVALID KEY
@@ -508,14 +666,29 @@
                                   WS-ID DELIMITED BY SIZE
                                   '"}' DELIMITED BY SIZE
                                INTO WS-RESPONSE
+
+                           MOVE "DELETE" TO WS-AUDIT-OPERATION
+                           MOVE WS-ID TO WS-AUDIT-KEY
+                           STRING "ROLE=" DELIMITED BY SIZE
+                                  FUNCTION TRIM(WS-PRIOR-ROLE)
+                                      DELIMITED BY SIZE
+                               INTO WS-AUDIT-BEFORE
+                           MOVE SPACES TO WS-AUDIT-AFTER
+                           PERFORM LOG-AUDIT-ENTRY
                    END-DELETE
            END-READ
            
            CLOSE USER-FILE.
        
        LIST-USERS.
+           IF WS-CALLER-ROLE NOT = "ADMIN"
+               MOVE "Forbidden: admin role required" TO WS-ERROR-MESSAGE
+               PERFORM GENERATE-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
            OPEN INPUT USER-FILE
-           
+
            IF FILE-STATUS NOT = "00"
                MOVE "Failed to open user file" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
@@ -581,18 +754,18 @@
            CLOSE USER-FILE.
        
        LOGIN-USER.
-           OPEN INPUT USER-FILE
-           
+           OPEN I-O USER-FILE
+
            IF FILE-STATUS NOT = "00"
                MOVE "Failed to open user file" TO WS-ERROR-MESSAGE
                PERFORM GENERATE-ERROR-RESPONSE
                CLOSE USER-FILE
                EXIT PARAGRAPH
            END-IF
-           
+
            *> Find user by email
            MOVE WS-EMAIL TO UF-EMAIL
-           
+
            START USER-FILE KEY = UF-EMAIL
                INVALID KEY
                    MOVE "Invalid email or password" TO WS-ERROR-MESSAGE
@@ -603,27 +776,65 @@
                            MOVE "Invalid email or password" TO WS-ERROR-MESSAGE
                            PERFORM GENERATE-ERROR-RESPONSE
                        NOT INVALID KEY
-                           *> Check password
-                           IF UF-PASSWORD = WS-PASSWORD
-                               MOVE 1 TO WS-SUCCESS-FLAG
-                               STRING '{"success":true,'
-                                      '"id":'                DELIMITED BY SIZE
-                                      UF-USER-ID            DELIMITED BY SIZE
-                                      ',"username":"'       DELIMITED BY SIZE
-                                      FUNCTION TRIM(UF-USERNAME) DELIMITED BY SIZE
-                                      '","email":"'         DELIMITED BY SIZE
-                                      FUNCTION TRIM(UF-EMAIL) DELIMITED BY SIZE
-                                      '"}' DELIMITED BY SIZE
-                                   INTO WS-RESPONSE
-                           ELSE
-                               MOVE "Invalid email or password" TO WS-ERROR-MESSAGE
+                           IF UF-LOCKED-UNTIL > 0 AND
+                              UF-LOCKED-UNTIL > WS-NOW-MINUTES
+                               MOVE "Account locked due to too many failed login attempts"
+                                   TO WS-ERROR-MESSAGE
                                PERFORM GENERATE-ERROR-RESPONSE
+                           ELSE
+                               *> Check password
+                               PERFORM HASH-PASSWORD
+                               IF UF-PASSWORD = WS-PASSWORD-HASH
+                                   MOVE 0 TO UF-FAILED-LOGIN-COUNT
+                                   MOVE 0 TO UF-LOCKED-UNTIL
+                                   REWRITE USER-RECORD
+                                   MOVE 1 TO WS-SUCCESS-FLAG
+                                   STRING '{"success":true,'
+                                          '"id":'                DELIMITED BY SIZE
+                                          UF-USER-ID            DELIMITED BY SIZE
+                                          ',"username":"'       DELIMITED BY SIZE
+                                          FUNCTION TRIM(UF-USERNAME) DELIMITED BY SIZE
+                                          '","email":"'         DELIMITED BY SIZE
+                                          FUNCTION TRIM(UF-EMAIL) DELIMITED BY SIZE
+                                          '"}' DELIMITED BY SIZE
+                                       INTO WS-RESPONSE
+                               ELSE
+                                   ADD 1 TO UF-FAILED-LOGIN-COUNT
+                                   IF UF-FAILED-LOGIN-COUNT >= WS-LOCKOUT-THRESHOLD
+                                       COMPUTE UF-LOCKED-UNTIL =
+                                           WS-NOW-MINUTES + WS-LOCKOUT-COOLDOWN-MINS
+                                       MOVE "Account locked due to too many failed login attempts"
+                                           TO WS-ERROR-MESSAGE
+                                   ELSE
+                                       MOVE "Invalid email or password" TO WS-ERROR-MESSAGE
+                                   END-IF
+                                   REWRITE USER-RECORD
+                                   PERFORM GENERATE-ERROR-RESPONSE
+                               END-IF
                            END-IF
                    END-READ
            END-START
-           
+
            CLOSE USER-FILE.
        
+       HASH-PASSWORD.
+      *> No crypto library is available to this GnuCOBOL runtime, so
+      *> passwords are run through a deterministic polynomial hash
+      *> before storage/comparison instead of being kept in the clear.
+      *> The "H$" prefix marks a value as hashed, not plaintext.
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > LENGTH OF WS-PASSWORD
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31) +
+                       FUNCTION ORD(WS-PASSWORD(WS-HASH-IDX:1)), 999999999)
+           END-PERFORM
+
+           MOVE SPACES TO WS-PASSWORD-HASH
+           STRING "H$" DELIMITED BY SIZE
+                  WS-HASH-ACCUM DELIMITED BY SIZE
+               INTO WS-PASSWORD-HASH.
+
        GENERATE-USER-JSON.
            STRING '{"id":' DELIMITED BY SIZE
                   UF-USER-ID DELIMITED BY SIZE
@@ -635,9 +846,30 @@
                   FUNCTION TRIM(UF-CREATION-DATE) DELIMITED BY SIZE
                   '","lastUpdate":"' DELIMITED BY SIZE
                   FUNCTION TRIM(UF-LAST-UPDATE) DELIMITED BY SIZE
+                  '","role":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(UF-ROLE) DELIMITED BY SIZE
                   '"}' DELIMITED BY SIZE
                INTO WS-RESPONSE.
-       
+
+       LOG-AUDIT-ENTRY.
+           MOVE WS-FORMATTED-DATE TO AF-TIMESTAMP
+           MOVE "USER-MANAGEMENT" TO AF-PROGRAM
+           MOVE WS-AUDIT-OPERATION TO AF-OPERATION
+           MOVE WS-AUDIT-KEY TO AF-RECORD-KEY
+           MOVE WS-AUDIT-BEFORE TO AF-BEFORE-VALUE
+           MOVE WS-AUDIT-AFTER TO AF-AFTER-VALUE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-FILE-STATUS = "00"
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
        GENERATE-ERROR-RESPONSE.
            STRING '{"success":false,"error":"' DELIMITED BY SIZE
                   FUNCTION TRIM(WS-ERROR-MESSAGE) DELIMITED BY SIZE
